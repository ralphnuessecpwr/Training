@@ -0,0 +1,64 @@
+000100********
+000200********  PAYROLL RECONCILIATION REPORT RECORD LAYOUTS.
+000300********
+000400******************************************************
+000500*  MODIFICATION HISTORY.
+000600*  ----------------------------------------------------
+000700*  DATE       INIT  DESCRIPTION
+000800*  08/08/26   RWN   ORIGINAL LAYOUT.
+000850*  08/09/26   RWN   RECOMPUTED RECON-HDR2'S FILLER WIDTHS SO
+000855*                   MGMT GRAND TOTAL AND DIFFERENCE END-ALIGN
+000860*                   WITH RECON-DTL-MGMT-TOTAL AND
+000865*                   RECON-DTL-DIFFERENCE (STATUS ALREADY DID).
+000870*                   EMP GRAND TOTAL STILL ENDS ONE COLUMN PAST
+000875*                   RECON-DTL-EMP-TOTAL - ITS OWN LABEL TEXT IS
+000880*                   ONE CHARACTER WIDER THAN THE ROOM LEFT BY
+000885*                   THE LEADING FILLER, SO CLOSING IT WOULD
+000890*                   MEAN DROPPING THE LEADING FILLER TO ZERO.
+000891*  08/09/26   RWN   DROPPED THE COMMA EDITING FROM
+000892*                   RECON-DTL-EMP-TOTAL/MGMT-TOTAL/DIFFERENCE
+000893*                   TO MATCH THE PLAIN ZZZZ9.99-STYLE EDITING
+000894*                   USED FOR EVERY OTHER MONEY FIELD IN THE
+000895*                   SYSTEM, AND RE-RECOMPUTED RECON-HDR2'S
+000896*                   FILLER WIDTHS AGAINST THE NEW (NARROWER)
+000897*                   FIELD BOUNDARIES SO DIFFERENCE AND STATUS
+000898*                   STILL END-ALIGN.
+000900******************************************************
+001000 01  RECON-HDR1.
+001100     05  FILLER          PIC X         VALUE SPACES.
+001200     05  FILLER          PIC X(10)     VALUE 'RUN DATE  '.
+001300     05  RECON-RUN-MM    PIC 99.
+001400     05  FILLER          PIC X         VALUE '/'.
+001500     05  RECON-RUN-DD    PIC 99.
+001600     05  FILLER          PIC X         VALUE '/'.
+001700     05  RECON-RUN-YYYY  PIC 9(4).
+001800     05  FILLER          PIC X(4)      VALUE SPACES.
+001900     05  FILLER          PIC X(24)     VALUE
+002000         'PAYROLL RECONCILIATION'.
+002100     05  FILLER          PIC X(10)     VALUE SPACES.
+002200     05  FILLER          PIC X(5)      VALUE 'PAGE '.
+002300     05  RECON-PAGE      PIC ZZ9.
+002400 01  RECON-HDR2.
+002500     05  FILLER          PIC X         VALUE SPACES.
+002600     05  FILLER          PIC X(15)     VALUE 'EMP GRAND TOTAL'.
+002700     05  FILLER          PIC X(1)      VALUE SPACES.
+002800     05  FILLER          PIC X(16)     VALUE 'MGMT GRAND TOTAL'.
+002900     05  FILLER          PIC X(2)      VALUE SPACES.
+003000     05  FILLER          PIC X(10)     VALUE 'DIFFERENCE'.
+003100     05  FILLER          PIC X(4)      VALUE SPACES.
+003200     05  FILLER          PIC X(6)      VALUE 'STATUS'.
+003300 01  RECON-DTL.
+003400     05  FILLER              PIC X         VALUE SPACES.
+003500     05  RECON-DTL-EMP-TOTAL PIC ZZZZZZZZ9.99.
+003600     05  FILLER              PIC X(4)      VALUE SPACES.
+003700     05  RECON-DTL-MGMT-TOTAL
+003800                             PIC ZZZZZZZZ9.99.
+003900     05  FILLER              PIC X(4)      VALUE SPACES.
+004000     05  RECON-DTL-DIFFERENCE
+004100                             PIC ZZZZZZZZ9.99.
+004200     05  FILLER              PIC X(4)      VALUE SPACES.
+004300     05  RECON-DTL-STATUS    PIC X(6).
+004400 01  RECON-NONE-DTL.
+004500     05  FILLER              PIC X         VALUE SPACES.
+004600     05  FILLER              PIC X(58)     VALUE
+004700         'RECONCILIATION SKIPPED - ONE OR BOTH RUNS INCOMPLETE'.
