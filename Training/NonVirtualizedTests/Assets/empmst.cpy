@@ -0,0 +1,23 @@
+000100********
+000200********  EMPLOYEE MASTER FILE RECORD LAYOUT.
+000300********
+000400******************************************************
+000500*  MODIFICATION HISTORY.
+000600*  ----------------------------------------------------
+000700*  DATE       INIT  DESCRIPTION
+000800*  08/08/26   RWN   ORIGINAL LAYOUT.
+000900*  08/08/26   RWN   WIDENED EMP-MST-HIRE-YY TO 4 DIGITS.
+001000*  08/08/26   RWN   ADDED EMP-MST-ID.
+001100******************************************************
+001200 01  EMPLOYEE-MASTER-RECORD.
+001300     05  EMP-MST-ID              PIC X(6).
+001400     05  EMP-MST-NAME            PIC X(15).
+001500     05  EMP-MST-REGION          PIC X(5).
+001600     05  EMP-MST-TYPE            PIC X.
+001700     05  EMP-MST-HIRE-MM         PIC 9(02).
+001800     05  EMP-MST-HIRE-DD         PIC 9(02).
+001900     05  EMP-MST-HIRE-YY         PIC 9(04).
+002000     05  EMP-MST-WAGES           PIC 9(05)V99.
+002100     05  EMP-MST-OT              PIC 9(05)V99.
+002200     05  EMP-MST-COMM            PIC 9(05)V99.
+002300     05  FILLER                  PIC X(4).
