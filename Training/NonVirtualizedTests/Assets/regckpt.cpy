@@ -0,0 +1,25 @@
+000100********
+000200********  REGIONAL SALES REPORT CHECKPOINT RECORD.
+000300********
+000400******************************************************
+000500*  MODIFICATION HISTORY.
+000600*  ----------------------------------------------------
+000700*  DATE       INIT  DESCRIPTION
+000800*  08/08/26   RWN   ORIGINAL LAYOUT.
+000900*  08/08/26   RWN   ADDED CKPT-LAST-MANAGER SO RESTART CAN
+001000*                   DISAMBIGUATE MULTIPLE MASTER RECORDS IN
+001100*                   THE SAME REGION.
+001200******************************************************
+001300 01  REG-CHECKPOINT-RECORD.
+001400     05  CKPT-STATUS-SW          PIC X(01).
+001500         88  CKPT-IN-PROGRESS                VALUE 'I'.
+001600         88  CKPT-COMPLETE                    VALUE 'C'.
+001700     05  CKPT-RUN-YYYY           PIC 9(04).
+001800     05  CKPT-RUN-MM             PIC 9(02).
+001900     05  CKPT-RUN-DD             PIC 9(02).
+002000     05  CKPT-LAST-REGION        PIC X(05).
+002100     05  CKPT-LAST-MANAGER       PIC X(15).
+002200     05  CKPT-PAGE-COUNT         PIC 9(03).
+002300     05  CKPT-LINE-COUNT         PIC 9(02).
+002400     05  CKPT-GRAND-TOTAL        PIC 9(07)V99.
+002500     05  FILLER                  PIC X(10).
