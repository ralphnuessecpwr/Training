@@ -0,0 +1,29 @@
+000100********
+000200********  YEAR-TO-DATE COMPENSATION ACCUMULATOR FILE LAYOUT.
+000300********
+000400******************************************************
+000500*  MODIFICATION HISTORY.
+000600*  ----------------------------------------------------
+000700*  DATE       INIT  DESCRIPTION
+000800*  08/08/26   RWN   ORIGINAL LAYOUT - CARRIES EMP-DTL-WAGES,
+000900*                   EMP-DTL-OT, EMP-DTL-COMM AND EMP-DTL-TOTAL
+001000*                   FORWARD RUN-OVER-RUN, KEYED BY REGION
+001100*                   AND EMPLOYEE NAME.
+001150*  08/08/26   RWN   RE-KEYED ON EMP-MST-ID INSTEAD OF NAME SO
+001160*                   TWO SAME-NAMED EMPLOYEES IN ONE REGION NO
+001170*                   LONGER SHARE AN ACCUMULATOR ROW.  NAME IS
+001180*                   RETAINED, NON-KEY, FOR INFORMATIONAL VALUE.
+001200******************************************************
+001300 01  YTD-ACCUM-RECORD.
+001400     05  YTD-ACC-KEY.
+001500         10  YTD-ACC-REGION      PIC X(5).
+001510         10  YTD-ACC-ID          PIC X(6).
+001600     05  YTD-ACC-NAME            PIC X(15).
+001700     05  YTD-ACC-WAGES           PIC 9(07)V99.
+001800     05  YTD-ACC-OT              PIC 9(07)V99.
+001900     05  YTD-ACC-COMM            PIC 9(07)V99.
+002000     05  YTD-ACC-TOTAL           PIC 9(08)V99.
+002100     05  YTD-ACC-LAST-RUN-YYYY   PIC 9(04).
+002200     05  YTD-ACC-LAST-RUN-MM     PIC 9(02).
+002300     05  YTD-ACC-LAST-RUN-DD     PIC 9(02).
+002400     05  FILLER                  PIC X(10).
