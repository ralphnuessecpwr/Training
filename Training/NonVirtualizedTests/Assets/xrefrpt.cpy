@@ -0,0 +1,38 @@
+000100********
+000200********  EMPLOYEE ID CROSS-REFERENCE REPORT RECORD LAYOUTS.
+000300********
+000400******************************************************
+000500*  MODIFICATION HISTORY.
+000600*  ----------------------------------------------------
+000700*  DATE       INIT  DESCRIPTION
+000800*  08/08/26   RWN   ORIGINAL LAYOUT.
+000900******************************************************
+001000 01  XREF-HDR1.
+001100     05  FILLER      PIC X         VALUE SPACES.
+001200     05  FILLER      PIC X(10)     VALUE 'RUN DATE  '.
+001300     05  XREF-RUN-MM PIC 99.
+001400     05  FILLER      PIC X         VALUE '/'.
+001500     05  XREF-RUN-DD PIC 99.
+001600     05  FILLER      PIC X         VALUE '/'.
+001700     05  XREF-RUN-YYYY
+001800                     PIC 9(4).
+001900     05  FILLER      PIC X(5)      VALUE SPACES.
+002000     05  FILLER      PIC X(35)     VALUE
+002100         'EMPLOYEE ID CROSS-REFERENCE REPORT'.
+002200     05  FILLER      PIC X(10)     VALUE SPACES.
+002300     05  FILLER      PIC X(5)      VALUE 'PAGE '.
+002400     05  XREF-PAGE   PIC ZZ9.
+002500 01  XREF-HDR2.
+002600     05  FILLER      PIC X         VALUE SPACES.
+002700     05  FILLER      PIC X(6)      VALUE 'EMP ID'.
+002800     05  FILLER      PIC X(3)      VALUE SPACES.
+002900     05  FILLER      PIC X(13)     VALUE 'EMPLOYEE NAME'.
+003000     05  FILLER      PIC X(3)      VALUE SPACES.
+003100     05  FILLER      PIC X(6)      VALUE 'REGION'.
+003200 01  XREF-DTL.
+003300     05  FILLER              PIC X         VALUE SPACES.
+003400     05  XREF-DTL-ID         PIC X(6).
+003500     05  FILLER              PIC X(3)      VALUE SPACES.
+003600     05  XREF-DTL-NAME       PIC X(15).
+003700     05  FILLER              PIC X         VALUE SPACES.
+003800     05  XREF-DTL-REGION     PIC X(5).
