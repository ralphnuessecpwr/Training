@@ -0,0 +1,57 @@
+000100********
+000200********  SERVICE ANNIVERSARY MILESTONE REPORT RECORD LAYOUTS.
+000300********
+000400******************************************************
+000500*  MODIFICATION HISTORY.
+000600*  ----------------------------------------------------
+000700*  DATE       INIT  DESCRIPTION
+000800*  08/08/26   RWN   ORIGINAL LAYOUT.
+000850*  08/09/26   RWN   FIXED ANIV-DTL'S LEADING FILLER TO MATCH
+000855*                   ANIV-HDR2'S (WAS 2 COLUMNS TOO WIDE) AND
+000860*                   RESIZED THE FILLER AHEAD OF
+000865*                   ANIV-DTL-MILESTONE SO THE HIRE DATE AND
+000870*                   MILESTONE COLUMNS BOTH START UNDER THEIR
+000875*                   HEADERS AGAIN.
+000900******************************************************
+001000 01  ANIV-HDR1.
+001100     05  FILLER          PIC X         VALUE SPACES.
+001200     05  FILLER          PIC X(10)     VALUE 'RUN DATE  '.
+001300     05  ANIV-RUN-MM     PIC 99.
+001400     05  FILLER          PIC X         VALUE '/'.
+001500     05  ANIV-RUN-DD     PIC 99.
+001600     05  FILLER          PIC X         VALUE '/'.
+001700     05  ANIV-RUN-YYYY   PIC 9(4).
+001800     05  FILLER          PIC X(4)      VALUE SPACES.
+001900     05  FILLER          PIC X(30)     VALUE
+002000         'SERVICE ANNIVERSARY MILESTONES'.
+002100     05  FILLER          PIC X(9)      VALUE SPACES.
+002200     05  FILLER          PIC X(5)      VALUE 'PAGE '.
+002300     05  ANIV-PAGE       PIC ZZ9.
+002400 01  ANIV-HDR2.
+002500     05  FILLER          PIC X         VALUE SPACES.
+002600     05  FILLER          PIC X(13)     VALUE 'EMPLOYEE NAME'.
+002700     05  FILLER          PIC X(3)      VALUE SPACES.
+002800     05  FILLER          PIC X(4)      VALUE 'HIRE'.
+002900     05  FILLER          PIC X(8)      VALUE SPACES.
+003000     05  FILLER          PIC X(9)      VALUE 'MILESTONE'.
+003100 01  ANIV-REGION-HDR.
+003200     05  FILLER              PIC X         VALUE SPACES.
+003300     05  FILLER              PIC X(7)      VALUE 'REGION '.
+003400     05  ANIV-REGION-HDR-REGION
+003500                             PIC X(5).
+003600 01  ANIV-DTL.
+003700     05  FILLER              PIC X(1)      VALUE SPACES.
+003800     05  ANIV-DTL-NAME       PIC X(15).
+003900     05  FILLER              PIC X         VALUE SPACES.
+004000     05  ANIV-DTL-HIRE-MM    PIC 9(2).
+004100     05  FILLER              PIC X         VALUE '/'.
+004200     05  ANIV-DTL-HIRE-DD    PIC 9(2).
+004300     05  FILLER              PIC X         VALUE '/'.
+004400     05  ANIV-DTL-HIRE-YY    PIC 9(4).
+004500     05  FILLER              PIC X(2)      VALUE SPACES.
+004600     05  ANIV-DTL-MILESTONE  PIC ZZ.
+004700     05  FILLER              PIC X(6)      VALUE ' YEARS'.
+004800 01  ANIV-NONE-DTL.
+004900     05  FILLER              PIC X         VALUE SPACES.
+005000     05  FILLER              PIC X(45)     VALUE
+005100         'NO SERVICE ANNIVERSARY MILESTONES THIS RUN'.
