@@ -2,6 +2,45 @@
 ********  EMPLOYEE REPORT RECORD LAYOUTS.
 ********
       * 10:23                                                          *
+      ******************************************************
+      *  MODIFICATION HISTORY.
+      *  ----------------------------------------------------
+      *  DATE       INIT  DESCRIPTION
+      *  08/08/26   RWN   WIDENED EMP-RUN-YY AND EMP-DTL-HIRE-YY
+      *                   TO 4 DIGITS.
+      *  08/08/26   RWN   ADDED EMP-DTL-TYPE-DESC TO CARRY THE
+      *                   EMP-DTL-TYPE DESCRIPTION FROM EMPTYPE.
+      *  08/08/26   RWN   ADDED EMP-DTL-ID FOR THE HR SYSTEM
+      *                   EMPLOYEE ID CROSS-REFERENCE.
+      *  08/08/26   RWN   REALIGNED EMPLOYEE-HDR2/EMPLOYEE-HDR3'S
+      *                   FILLER WIDTHS - THE EMP-DTL-ID AND
+      *                   EMP-DTL-TYPE-DESC ADDITIONS HAD LEFT EVERY
+      *                   LABEL FROM DESCRIPTION ONWARD DRIFTING OUT
+      *                   OF STEP WITH THE DATA COLUMN IT HEADS.
+      *  08/09/26   RWN   REALIGNED THE EMPLOYEE NAME/REGION LABELS
+      *                   ON EMPLOYEE-HDR3 TO START UNDER THEIR DATA
+      *                   COLUMNS, AND WIDENED EMP-TOTAL-DTL'S FILLER
+      *                   SO EMP-GRAND-TOTAL LINES UP UNDER
+      *                   EMP-DTL-TOTAL NOW THAT EMPLOYEE-DTL HAS
+      *                   GROWN.
+      *  08/09/26   RWN   THE PRECEDING FIX LEFT THE REGION LABEL ONE
+      *                   COLUMN WIDER THAN EMP-DTL-REGION WITH
+      *                   NOTHING DOWNSTREAM COMPENSATING, SO TYPE
+      *                   THROUGH TOTAL WERE STILL ONE COLUMN OFF.
+      *                   DROPPED THE NOW-REDUNDANT FILLER BETWEEN
+      *                   THE TYPE AND DESCRIPTION LABELS TO CLOSE
+      *                   THE GAP; DESCRIPTION THROUGH TOTAL NOW
+      *                   END-ALIGN WITH THEIR DATA COLUMNS AGAIN.
+      *  08/09/26   RWN   WIDENED EMP-DTL-TOTAL TO PIC ZZZZZ9.99 -
+      *                   WAGES, OT AND COMM CAN EACH RUN UP TO
+      *                   99999.99, SO THEIR SUM CAN CARRY A SIXTH
+      *                   INTEGER DIGIT THAT THE OLD ZZZZ9.99 FIELD
+      *                   WOULD HAVE TRUNCATED. WIDENED THE HDR3
+      *                   FILLER AHEAD OF THE TOTAL LABEL AND THE
+      *                   EMP-TOTAL-DTL FILLER AHEAD OF
+      *                   EMP-GRAND-TOTAL TO MATCH, SO BOTH STILL
+      *                   END-ALIGN WITH THE WIDER FIELD.
+      ******************************************************
        01  EMPLOYEE-HDR1.
            05  FILLER      PIC X         VALUE SPACES.
            05  FILLER      PIC X(10)
@@ -13,52 +52,55 @@
                            PIC 99.
            05  FILLER      PIC X         VALUE '/'.
            05  EMP-RUN-YY
-                           PIC 99.
-           05  FILLER      PIC X(7)      VALUE SPACES.
+                           PIC 9(4).
+           05  FILLER      PIC X(5)      VALUE SPACES.
            05  FILLER      PIC X(28)
                               VALUE  'EMPLOYEE COMPENSATION REPORT'.
            05  FILLER      PIC X(18)     VALUE SPACES.
            05  FILLER      PIC X(5)      VALUE 'PAGE '.
            05  EMP-PAGE    PIC ZZ9.
        01  EMPLOYEE-HDR2.
-           05  FILLER      PIC X(31)     VALUE SPACES.
+           05  FILLER      PIC X(49)     VALUE SPACES.
            05  FILLER      PIC X(4)      VALUE 'HIRE'.
-           05  FILLER      PIC X(2)      VALUE SPACES.
            05  FILLER      PIC X(6)      VALUE 'YRS OF'.
-           05  FILLER      PIC X(37)     VALUE SPACES.
+           05  FILLER      PIC X(21)     VALUE SPACES.
        01  EMPLOYEE-HDR3.
            05  FILLER      PIC X         VALUE SPACES.
+           05  FILLER      PIC X(6)      VALUE 'EMP ID'.
+           05  FILLER      PIC X(2)      VALUE SPACES.
            05  FILLER      PIC X(13)     VALUE 'EMPLOYEE NAME'.
            05  FILLER      PIC X(3)      VALUE SPACES.
            05  FILLER      PIC X(6)      VALUE 'REGION'.
-           05  FILLER      PIC X         VALUE SPACES.
            05  FILLER      PIC X(4)      VALUE 'TYPE'.
+           05  FILLER      PIC X(11)     VALUE 'DESCRIPTION'.
            05  FILLER      PIC X(3)      VALUE SPACES.
            05  FILLER      PIC X(4)      VALUE 'DATE'.
-           05  FILLER      PIC X(2)      VALUE SPACES.
            05  FILLER      PIC X(7)      VALUE 'SERVICE'.
-           05  FILLER      PIC X(2)      VALUE SPACES.
+           05  FILLER      PIC X(4)      VALUE SPACES.
            05  FILLER      PIC X(6)      VALUE 'SALARY'.
-           05  FILLER      PIC X(3)      VALUE SPACES.
+           05  FILLER      PIC X(6)      VALUE SPACES.
            05  FILLER      PIC X(3)      VALUE 'O/T'.
-           05  FILLER      PIC X(3)      VALUE SPACES.
            05  FILLER      PIC X(10)     VALUE 'COMMISSION'.
-           05  FILLER      PIC X(4)      VALUE SPACES.
+           05  FILLER      PIC X(5)      VALUE SPACES.
            05  FILLER      PIC X(5)      VALUE 'TOTAL'.
        01  EMPLOYEE-DTL.
            05  FILLER                  PIC X         VALUE SPACES.
+           05  EMP-DTL-ID              PIC X(6).
+           05  FILLER                  PIC X(2)      VALUE SPACES.
            05  EMP-DTL-NAME            PIC X(15).
            05  FILLER                  PIC X         VALUE SPACES.
            05  EMP-DTL-REGION          PIC X(5).
            05  FILLER                  PIC X(3)      VALUE SPACES.
            05  EMP-DTL-TYPE            PIC X.
-           05  FILLER                  PIC X(3)      VALUE SPACES.
+           05  FILLER                  PIC X         VALUE SPACES.
+           05  EMP-DTL-TYPE-DESC       PIC X(11).
+           05  FILLER                  PIC X         VALUE SPACES.
            05  EMP-DTL-HIRE-MM         PIC 9(2).
            05  EMP-DTL-SLASH1          PIC X         VALUE SPACES.
            05  EMP-DTL-HIRE-DD         PIC 9(2).
            05  EMP-DTL-SLASH2          PIC X         VALUE SPACES.
-           05  EMP-DTL-HIRE-YY         PIC 9(2).
-           05  FILLER                  PIC X(3)      VALUE SPACES.
+           05  EMP-DTL-HIRE-YY         PIC 9(4).
+           05  FILLER                  PIC X(1)      VALUE SPACES.
            05  EMP-DTL-YRS-OF-SERVICE  PIC 9(2).
            05  FILLER                  PIC X(2)      VALUE SPACES.
            05  EMP-DTL-WAGES           PIC ZZZZ9.99.
@@ -67,15 +109,37 @@
            05  FILLER                  PIC X(2)      VALUE SPACES.
            05  EMP-DTL-COMM            PIC ZZZZ9.99.
            05  FILLER                  PIC X         VALUE SPACES.
-           05  EMP-DTL-TOTAL           PIC ZZZZ9.99.
+           05  EMP-DTL-TOTAL           PIC ZZZZZ9.99.
        01  EMP-TOTAL-DTL.
            05  FILLER            PIC X(4)      VALUE SPACES.
            05  FILLER            PIC X(5)      VALUE 'TOTAL'.
-           05  FILLER            PIC X(61)     VALUE SPACES.
+           05  FILLER            PIC X(80)     VALUE SPACES.
            05  EMP-GRAND-TOTAL   PIC ZZZZZZ9.99.
 ********
 ********  REGION RECORD LAYOUTS.
 ********
+      ******************************************************
+      *  MODIFICATION HISTORY.
+      *  ----------------------------------------------------
+      *  DATE       INIT  DESCRIPTION
+      *  08/08/26   RWN   WIDENED REG-RUN-YEAR TO 4 DIGITS.
+      *  08/08/26   RWN   WIDENED REG-DTL-COMMENT TO CARRY THE
+      *                   FREE-TEXT EXCEPTION NOTE AND ADDED AN
+      *                   EXCEPTION NOTES HEADER TO REGION-HDR2.
+      *  08/09/26   RWN   RECOMPUTED REGION-HDR2'S FILLER WIDTHS
+      *                   AGAINST REGION-DETAIL'S ACTUAL FIELD
+      *                   BOUNDARIES - TOTAL SALES, SALARY,
+      *                   COMMISSION AND TOTAL NOW END-ALIGN WITH
+      *                   THEIR DATA COLUMNS, AND EXCEPTION NOTES
+      *                   NOW START-ALIGNS WITH REG-DTL-COMMENT.
+      *  08/09/26   RWN   WIDENED REG-DTL-TOTAL TO PIC ZZZZZ9.99 -
+      *                   SALARY AND COMMISSION CAN TOGETHER RUN AS
+      *                   HIGH AS 109999.98, A SIXTH INTEGER DIGIT
+      *                   THAT THE OLD ZZZZ9.99 FIELD WOULD HAVE
+      *                   TRUNCATED. WIDENED THE HDR2 FILLER AHEAD OF
+      *                   THE TOTAL LABEL TO MATCH, SO IT STILL
+      *                   END-ALIGNS WITH THE WIDER FIELD.
+      ******************************************************
        01  REGION-HDR1.
            05  FILLER      PIC X      VALUE SPACES.
            05  FILLER      PIC X(10)  VALUE 'RUN DATE  '.
@@ -85,8 +149,8 @@
            05  REG-RUN-DAY PIC 99.
            05  FILLER      PIC X      VALUE '/'.
            05  REG-RUN-YEAR
-                           PIC 99.
-           05  FILLER      PIC X(11)  VALUE SPACES.
+                           PIC 9(4).
+           05  FILLER      PIC X(9)   VALUE SPACES.
            05  FILLER      PIC X(21)  VALUE  'REGIONAL SALES REPORT'.
            05  FILLER      PIC X(21)  VALUE SPACES.
            05  FILLER      PIC X(5)   VALUE 'PAGE '.
@@ -96,15 +160,16 @@
            05  FILLER      PIC X(7)   VALUE 'MANAGER'.
            05  FILLER      PIC X(9)   VALUE SPACES.
            05  FILLER      PIC X(6)   VALUE 'REGION'.
-           05  FILLER      PIC X(3)   VALUE SPACES.
+           05  FILLER      PIC X(2)   VALUE SPACES.
            05  FILLER      PIC X(11)  VALUE 'TOTAL SALES'.
-           05  FILLER      PIC X(5)   VALUE SPACES.
+           05  FILLER      PIC X(6)   VALUE SPACES.
            05  FILLER      PIC X(6)   VALUE 'SALARY'.
-           05  FILLER      PIC X(5)   VALUE SPACES.
-           05  FILLER      PIC X(10)  VALUE 'COMMISSION'.
            05  FILLER      PIC X(3)   VALUE SPACES.
+           05  FILLER      PIC X(10)  VALUE 'COMMISSION'.
+           05  FILLER      PIC X(7)   VALUE SPACES.
            05  FILLER      PIC X(5)   VALUE 'TOTAL'.
-           05  FILLER      PIC X(9)   VALUE SPACES.
+           05  FILLER      PIC X(1)   VALUE SPACES.
+           05  FILLER      PIC X(15)  VALUE 'EXCEPTION NOTES'.
        01  REGION-DETAIL.
            05  FILLER             PIC X         VALUE SPACES.
            05  REG-DTL-MANAGER    PIC X(15).
@@ -117,9 +182,9 @@
            05  FILLER             PIC X(5)      VALUE SPACES.
            05  REG-DTL-COMM       PIC ZZZZ9.99.
            05  FILLER             PIC X(3)      VALUE SPACES.
-           05  REG-DTL-TOTAL      PIC ZZZZ9.99.
+           05  REG-DTL-TOTAL      PIC ZZZZZ9.99.
            05  FILLER             PIC X         VALUE SPACES.
-           05  REG-DTL-COMMENT    PIC X(5).
+           05  REG-DTL-COMMENT    PIC X(30).
        01  MGMT-TOTAL-DTL.
            05  FILLER             PIC X(4)      VALUE SPACES.
            05  FILLER             PIC X(5)      VALUE 'TOTAL'.
@@ -129,4 +194,4 @@
 ********
 ********  BLANK-LINE.
 ********
-       01  BLANK-LINE             PIC X(80).
\ No newline at end of file
+       01  BLANK-LINE             PIC X(80).
