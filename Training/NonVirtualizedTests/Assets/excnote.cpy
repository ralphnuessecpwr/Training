@@ -0,0 +1,23 @@
+000100********
+000200********  REGION EXCEPTION NOTES FILE RECORD LAYOUT.
+000300********
+000400******************************************************
+000500*  MODIFICATION HISTORY.
+000600*  ----------------------------------------------------
+000700*  DATE       INIT  DESCRIPTION
+000800*  08/08/26   RWN   ORIGINAL LAYOUT.
+000900*  08/08/26   RWN   ADDED EXC-NOTE-MANAGER TO THE KEY SO EACH
+001000*                   MASTER RECORD IN A REGION GETS ITS OWN
+001100*                   NOTE INSTEAD OF OVERWRITING ANOTHER
+001200*                   MANAGER'S NOTE FOR THE SAME REGION/DATE.
+001300******************************************************
+001400 01  EXCEPTION-NOTE-RECORD.
+001500     05  EXC-NOTE-KEY.
+001600         10  EXC-NOTE-REGION     PIC X(5).
+001700         10  EXC-NOTE-MANAGER    PIC X(15).
+001800         10  EXC-NOTE-RUN-DATE.
+001900             15  EXC-NOTE-RUN-YYYY   PIC 9(04).
+002000             15  EXC-NOTE-RUN-MM     PIC 9(02).
+002100             15  EXC-NOTE-RUN-DD     PIC 9(02).
+002200     05  EXC-NOTE-TEXT           PIC X(30).
+002300     05  FILLER                  PIC X(10).
