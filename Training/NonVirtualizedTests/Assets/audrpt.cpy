@@ -0,0 +1,50 @@
+000100********
+000200********  EXCEPTION NOTES AUDIT TRAIL REPORT RECORD LAYOUTS.
+000300********
+000400******************************************************
+000500*  MODIFICATION HISTORY.
+000600*  ----------------------------------------------------
+000700*  DATE       INIT  DESCRIPTION
+000800*  08/08/26   RWN   ORIGINAL LAYOUT.
+000900*  08/08/26   RWN   ADDED AUD-DTL-MANAGER SINCE A REGION CAN
+001000*                   NOW CARRY MORE THAN ONE NOTE PER RUN.
+001050*  08/09/26   RWN   WIDENED THE FILLER AHEAD OF THE EXCEPTION
+001060*                   NOTE HEADER - IT WAS STILL SIZED FOR THE
+001070*                   7-CHARACTER MANAGER LABEL INSTEAD OF THE
+001080*                   15-CHARACTER AUD-DTL-MANAGER DATA FIELD,
+001090*                   SO THE HEADER DIDN'T LINE UP WITH
+001095*                   AUD-DTL-NOTE.
+001100******************************************************
+001200 01  AUD-HDR1.
+001300     05  FILLER      PIC X         VALUE SPACES.
+001400     05  FILLER      PIC X(10)     VALUE 'RUN DATE  '.
+001500     05  AUD-RUN-MM  PIC 99.
+001600     05  FILLER      PIC X         VALUE '/'.
+001700     05  AUD-RUN-DD  PIC 99.
+001800     05  FILLER      PIC X         VALUE '/'.
+001900     05  AUD-RUN-YYYY
+002000                     PIC 9(4).
+002100     05  FILLER      PIC X(5)      VALUE SPACES.
+002200     05  FILLER      PIC X(29)     VALUE
+002300         'EXCEPTION NOTES AUDIT TRAIL'.
+002400     05  FILLER      PIC X(11)     VALUE SPACES.
+002500     05  FILLER      PIC X(5)      VALUE 'PAGE '.
+002600     05  AUD-PAGE    PIC ZZ9.
+002700 01  AUD-HDR2.
+002800     05  FILLER      PIC X         VALUE SPACES.
+002900     05  FILLER      PIC X(6)      VALUE 'REGION'.
+003000     05  FILLER      PIC X(3)      VALUE SPACES.
+003100     05  FILLER      PIC X(7)      VALUE 'MANAGER'.
+003200     05  FILLER      PIC X(10)     VALUE SPACES.
+003300     05  FILLER      PIC X(15)     VALUE 'EXCEPTION NOTE'.
+003400 01  AUD-DTL.
+003500     05  FILLER              PIC X         VALUE SPACES.
+003600     05  AUD-DTL-REGION      PIC X(5).
+003700     05  FILLER              PIC X(4)      VALUE SPACES.
+003800     05  AUD-DTL-MANAGER     PIC X(15).
+003900     05  FILLER              PIC X(2)      VALUE SPACES.
+004000     05  AUD-DTL-NOTE        PIC X(30).
+004100 01  AUD-NONE-DTL.
+004200     05  FILLER              PIC X         VALUE SPACES.
+004300     05  FILLER              PIC X(37)     VALUE
+004400         'NO REGIONS CARRIED A NOTE THIS RUN.'.
