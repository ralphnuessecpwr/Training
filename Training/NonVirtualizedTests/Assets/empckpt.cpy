@@ -0,0 +1,25 @@
+000100********
+000200********  EMPLOYEE COMPENSATION REPORT CHECKPOINT RECORD.
+000300********
+000400******************************************************
+000500*  MODIFICATION HISTORY.
+000600*  ----------------------------------------------------
+000700*  DATE       INIT  DESCRIPTION
+000800*  08/08/26   RWN   ORIGINAL LAYOUT.
+000900*  08/08/26   RWN   ADDED CKPT-LAST-ID SO RESTART CAN MATCH ON
+001000*                   THE UNIQUE EMPLOYEE ID INSTEAD OF NAME.
+001100******************************************************
+001200 01  EMP-CHECKPOINT-RECORD.
+001300     05  CKPT-STATUS-SW          PIC X(01).
+001400         88  CKPT-IN-PROGRESS                VALUE 'I'.
+001500         88  CKPT-COMPLETE                    VALUE 'C'.
+001600     05  CKPT-RUN-YYYY           PIC 9(04).
+001700     05  CKPT-RUN-MM             PIC 9(02).
+001800     05  CKPT-RUN-DD             PIC 9(02).
+001900     05  CKPT-LAST-REGION        PIC X(05).
+002000     05  CKPT-LAST-NAME          PIC X(15).
+002100     05  CKPT-LAST-ID            PIC X(06).
+002200     05  CKPT-PAGE-COUNT         PIC 9(03).
+002300     05  CKPT-LINE-COUNT         PIC 9(02).
+002400     05  CKPT-GRAND-TOTAL        PIC 9(07)V99.
+002500     05  FILLER                  PIC X(04).
