@@ -0,0 +1,25 @@
+000100********
+000200********  EMPLOYEE COMPENSATION PAYROLL INTERFACE EXTRACT.
+000300********
+000400******************************************************
+000500*  MODIFICATION HISTORY.
+000600*  ----------------------------------------------------
+000700*  DATE       INIT  DESCRIPTION
+000800*  08/08/26   RWN   ORIGINAL LAYOUT.
+000850*  08/09/26   RWN   WIDENED EXTR-TOTAL TO PIC 9(06)V99 TO
+000855*                   MATCH WS-DETAIL-TOTAL'S NEW WIDTH IN
+000860*                   EMPCOMP1 - THE SUM OF THREE PIC 9(05)V99
+000865*                   FIELDS CAN CARRY A SIXTH INTEGER DIGIT,
+000870*                   WHICH THE OLD 9(05)V99 EXTRACT FIELD
+000875*                   WOULD HAVE SILENTLY TRUNCATED. SHRANK THE
+000880*                   TRAILING FILLER BY ONE BYTE TO HOLD THE
+000885*                   RECORD LENGTH STEADY.
+000900******************************************************
+001000 01  EMPLOYEE-EXTRACT-RECORD.
+001100     05  EXTR-NAME               PIC X(15).
+001200     05  EXTR-REGION             PIC X(05).
+001300     05  EXTR-WAGES              PIC 9(05)V99.
+001400     05  EXTR-OT                 PIC 9(05)V99.
+001500     05  EXTR-COMM               PIC 9(05)V99.
+001600     05  EXTR-TOTAL              PIC 9(06)V99.
+001700     05  FILLER                  PIC X(09).
