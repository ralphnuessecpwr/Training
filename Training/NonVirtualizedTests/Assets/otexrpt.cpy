@@ -0,0 +1,67 @@
+000100********
+000200********  OVERTIME EXCEPTION REPORT RECORD LAYOUTS.
+000300********
+000400******************************************************
+000500*  MODIFICATION HISTORY.
+000600*  ----------------------------------------------------
+000700*  DATE       INIT  DESCRIPTION
+000800*  08/08/26   RWN   ORIGINAL LAYOUT.
+000850*  08/09/26   RWN   FIXED OTEX-DTL'S LEADING FILLER TO MATCH
+000855*                   OTEX-HDR3'S (WAS 2 COLUMNS TOO WIDE) AND
+000860*                   TIGHTENED THE WAGES/OT SEPARATORS SO OT
+000865*                   RATIO LINES UP EXACTLY UNDER ITS HEADER;
+000870*                   SALARY AND O/T STILL DRIFT A FEW COLUMNS
+000875*                   RIGHT OF THEIR HEADERS SINCE OTEX-DTL-WAGES
+000880*                   AND OTEX-DTL-OT ARE EACH WIDER THAN THE
+000885*                   HEADER COLUMN THEY SIT UNDER - CLOSING THAT
+000890*                   GAP WOULD REQUIRE NARROWING THOSE PICTURES.
+000900******************************************************
+001000 01  OTEX-HDR1.
+001100     05  FILLER          PIC X         VALUE SPACES.
+001200     05  FILLER          PIC X(10)     VALUE 'RUN DATE  '.
+001300     05  OTEX-RUN-MM     PIC 99.
+001400     05  FILLER          PIC X         VALUE '/'.
+001500     05  OTEX-RUN-DD     PIC 99.
+001600     05  FILLER          PIC X         VALUE '/'.
+001700     05  OTEX-RUN-YYYY   PIC 9(4).
+001800     05  FILLER          PIC X(4)      VALUE SPACES.
+001900     05  FILLER          PIC X(25)     VALUE
+002000         'OVERTIME EXCEPTION REPORT'.
+002100     05  FILLER          PIC X(14)     VALUE SPACES.
+002200     05  FILLER          PIC X(5)      VALUE 'PAGE '.
+002300     05  OTEX-PAGE       PIC ZZ9.
+002400 01  OTEX-HDR2.
+002500     05  FILLER          PIC X         VALUE SPACES.
+002600     05  FILLER          PIC X(10)     VALUE
+002700         'THRESHOLD '.
+002800     05  OTEX-HDR-THRESHOLD
+002900                         PIC ZZ9.99.
+003000     05  FILLER          PIC X(1)      VALUE '%'.
+003100 01  OTEX-HDR3.
+003200     05  FILLER          PIC X         VALUE SPACES.
+003300     05  FILLER          PIC X(13)     VALUE 'EMPLOYEE NAME'.
+003400     05  FILLER          PIC X(3)      VALUE SPACES.
+003500     05  FILLER          PIC X(6)      VALUE 'SALARY'.
+003600     05  FILLER          PIC X(4)      VALUE SPACES.
+003700     05  FILLER          PIC X(3)      VALUE 'O/T'.
+003800     05  FILLER          PIC X(4)      VALUE SPACES.
+003900     05  FILLER          PIC X(9)      VALUE 'OT RATIO'.
+004000 01  OTEX-REGION-HDR.
+004100     05  FILLER              PIC X         VALUE SPACES.
+004200     05  FILLER              PIC X(7)      VALUE 'REGION '.
+004300     05  OTEX-REGION-HDR-REGION
+004400                             PIC X(5).
+004500 01  OTEX-DTL.
+004600     05  FILLER              PIC X(1)      VALUE SPACES.
+004700     05  OTEX-DTL-NAME       PIC X(15).
+004800     05  FILLER              PIC X(1)      VALUE SPACES.
+004900     05  OTEX-DTL-WAGES      PIC ZZZZ9.99.
+005000     05  FILLER              PIC X(1)      VALUE SPACES.
+005100     05  OTEX-DTL-OT         PIC ZZZZ9.99.
+005200     05  FILLER              PIC X(3)      VALUE SPACES.
+005300     05  OTEX-DTL-RATIO      PIC ZZ9.99.
+005400     05  FILLER              PIC X(1)      VALUE '%'.
+005500 01  OTEX-NONE-DTL.
+005600     05  FILLER              PIC X         VALUE SPACES.
+005700     05  FILLER              PIC X(47)     VALUE
+005800         'NO OVERTIME EXCEPTIONS OVER THRESHOLD THIS RUN'.
