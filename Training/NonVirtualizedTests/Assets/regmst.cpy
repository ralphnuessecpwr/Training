@@ -0,0 +1,19 @@
+000100********
+000200********  REGION MASTER FILE RECORD LAYOUT.
+000300********
+000400******************************************************
+000500*  MODIFICATION HISTORY.
+000600*  ----------------------------------------------------
+000700*  DATE       INIT  DESCRIPTION
+000800*  08/08/26   RWN   ORIGINAL LAYOUT.
+000900*  08/08/26   RWN   WIDENED REG-MST-COMMENT TO CARRY A
+001000*                   FREE-TEXT EXCEPTION REMARK.
+001100******************************************************
+001200 01  REGION-MASTER-RECORD.
+001300     05  REG-MST-MANAGER         PIC X(15).
+001400     05  REG-MST-REGION          PIC X(5).
+001500     05  REG-MST-SALES           PIC 9(06)V99.
+001600     05  REG-MST-SALARY          PIC 9(04)V99.
+001700     05  REG-MST-COMM            PIC 9(05)V99.
+001800     05  REG-MST-COMMENT         PIC X(30).
+001900     05  FILLER                  PIC X(05).
