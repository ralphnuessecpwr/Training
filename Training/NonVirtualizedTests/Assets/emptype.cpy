@@ -0,0 +1,24 @@
+000100********
+000200********  EMPLOYEE TYPE LOOKUP TABLE.
+000300********
+000400******************************************************
+000500*  MODIFICATION HISTORY.
+000600*  ----------------------------------------------------
+000700*  DATE       INIT  DESCRIPTION
+000800*  08/08/26   RWN   ORIGINAL TABLE - TRANSLATES EMP-DTL-TYPE
+000900*                   INTO A FULL DESCRIPTION FOR THE PRINTED
+001000*                   COMPENSATION REPORT.  ADD NEW CODES HERE
+001100*                   AS THEY ARE ADOPTED BY PERSONNEL.
+001200******************************************************
+001300 01  EMP-TYPE-TABLE-DATA.
+001400     05  FILLER  PIC X(12) VALUE 'SSALARIED   '.
+001500     05  FILLER  PIC X(12) VALUE 'HHOURLY     '.
+001600     05  FILLER  PIC X(12) VALUE 'CCONTRACT   '.
+001700     05  FILLER  PIC X(12) VALUE 'TTEMPORARY  '.
+001800     05  FILLER  PIC X(12) VALUE 'PPART-TIME  '.
+001900 01  EMP-TYPE-TABLE REDEFINES EMP-TYPE-TABLE-DATA.
+002000     05  EMP-TYPE-ENTRY  OCCURS 5 TIMES
+002100                         INDEXED BY EMP-TYPE-IDX.
+002200         10  EMP-TYPE-CODE       PIC X.
+002300         10  EMP-TYPE-DESC       PIC X(11).
+002400 77  EMP-TYPE-DESC-UNKNOWN       PIC X(11) VALUE 'UNKNOWN'.
