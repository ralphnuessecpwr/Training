@@ -0,0 +1,62 @@
+000100********
+000200********  YEAR-TO-DATE COMPENSATION REPORT RECORD LAYOUTS.
+000300********
+000400******************************************************
+000500*  MODIFICATION HISTORY.
+000600*  ----------------------------------------------------
+000700*  DATE       INIT  DESCRIPTION
+000800*  08/08/26   RWN   ORIGINAL LAYOUT - YTD COUNTERPART OF
+000900*                   EMPLOYEE-HDR1/EMPLOYEE-DTL/EMP-TOTAL-DTL
+001000*                   IN RPTFILE.
+001050*  08/09/26   RWN   REALIGNED YTD-HDR3'S YTD OT/YTD COMMSN
+001060*                   LABELS AND WIDENED YTD-TOTAL-DTL'S FILLER
+001070*                   SO THE GRAND TOTAL LINES UP UNDER
+001080*                   YTD-DTL-TOTAL.
+001100******************************************************
+001200 01  YTD-HDR1.
+001300     05  FILLER      PIC X         VALUE SPACES.
+001400     05  FILLER      PIC X(10)
+001500                        VALUE  'RUN DATE  '.
+001600     05  YTD-RUN-MM  PIC 99.
+001700     05  FILLER      PIC X         VALUE '/'.
+001800     05  YTD-RUN-DD  PIC 99.
+001900     05  FILLER      PIC X         VALUE '/'.
+002000     05  YTD-RUN-YYYY
+002100                     PIC 9(4).
+002200     05  FILLER      PIC X(5)      VALUE SPACES.
+002300     05  FILLER      PIC X(33)
+002400                        VALUE  'YEAR-TO-DATE COMPENSATION REPORT'.
+002500     05  FILLER      PIC X(8)      VALUE SPACES.
+002600     05  FILLER      PIC X(5)      VALUE 'PAGE '.
+002700     05  YTD-PAGE    PIC ZZ9.
+002800 01  YTD-HDR3.
+002900     05  FILLER      PIC X         VALUE SPACES.
+003000     05  FILLER      PIC X(13)     VALUE 'EMPLOYEE NAME'.
+003100     05  FILLER      PIC X(3)      VALUE SPACES.
+003200     05  FILLER      PIC X(6)      VALUE 'REGION'.
+003300     05  FILLER      PIC X(6)      VALUE SPACES.
+003400     05  FILLER      PIC X(9)      VALUE 'YTD WAGES'.
+003500     05  FILLER      PIC X(5)      VALUE SPACES.
+003600     05  FILLER      PIC X(6)      VALUE 'YTD OT'.
+003700     05  FILLER      PIC X(1)      VALUE SPACES.
+003800     05  FILLER      PIC X(10)     VALUE 'YTD COMMSN'.
+003900     05  FILLER      PIC X(3)      VALUE SPACES.
+004000     05  FILLER      PIC X(9)      VALUE 'YTD TOTAL'.
+004100 01  YTD-DTL.
+004200     05  FILLER                  PIC X         VALUE SPACES.
+004300     05  YTD-DTL-NAME            PIC X(15).
+004400     05  FILLER                  PIC X         VALUE SPACES.
+004500     05  YTD-DTL-REGION          PIC X(5).
+004600     05  FILLER                  PIC X(6)      VALUE SPACES.
+004700     05  YTD-DTL-WAGES           PIC ZZZZZZ9.99.
+004800     05  FILLER                  PIC X         VALUE SPACES.
+004900     05  YTD-DTL-OT              PIC ZZZZZZ9.99.
+005000     05  FILLER                  PIC X         VALUE SPACES.
+005100     05  YTD-DTL-COMM            PIC ZZZZZZ9.99.
+005200     05  FILLER                  PIC X         VALUE SPACES.
+005300     05  YTD-DTL-TOTAL           PIC ZZZZZZZ9.99.
+005400 01  YTD-TOTAL-DTL.
+005500     05  FILLER            PIC X(4)      VALUE SPACES.
+005600     05  FILLER            PIC X(5)      VALUE 'TOTAL'.
+005700     05  FILLER            PIC X(51)     VALUE SPACES.
+005800     05  YTD-GRAND-TOTAL   PIC ZZZZZZZZ9.99.
