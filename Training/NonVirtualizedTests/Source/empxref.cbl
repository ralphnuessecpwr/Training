@@ -0,0 +1,150 @@
+000100****************************************************************
+000200*
+000300* PROGRAM-ID.  EMPXREF.
+000400* AUTHOR.      R W NUESSE.
+000500* INSTALLATION. PAYROLL SYSTEMS - REPORTING GROUP.
+000600* DATE-WRITTEN. 08/08/2026.
+000700* DATE-COMPILED.
+000800*
+000900* REMARKS.
+001000*     SORTS THE EMPLOYEE MASTER FILE BY EMP-MST-ID AND PRINTS
+001100*     THE EMPLOYEE ID CROSS-REFERENCE REPORT SO REPORT LINES
+001200*     CAN BE MATCHED BACK TO THE HR SYSTEM UNAMBIGUOUSLY, EVEN
+001300*     WHEN TWO EMPLOYEES SHARE A NAME WITHIN A REGION.
+001400*
+001500*     MODIFICATION HISTORY.
+001600*     ------------------------------------------------------
+001700*     DATE       INIT  DESCRIPTION
+001800*     08/08/26   RWN   ORIGINAL PROGRAM.
+001900****************************************************************
+002000 IDENTIFICATION DIVISION.
+002100 PROGRAM-ID.    EMPXREF.
+002200 AUTHOR.        R W NUESSE.
+002300 INSTALLATION.  PAYROLL SYSTEMS - REPORTING GROUP.
+002400 DATE-WRITTEN.  08/08/2026.
+002500 DATE-COMPILED.
+002600
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SPECIAL-NAMES.
+003000     C01 IS TO-TOP-OF-PAGE.
+003100
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT EMPLOYEE-MASTER  ASSIGN TO EMPMSTR
+003500            ORGANIZATION IS LINE SEQUENTIAL.
+003600     SELECT SORT-WORK-FILE   ASSIGN TO SORTWK1.
+003700     SELECT XREF-REPORT      ASSIGN TO XREFRPT
+003800            ORGANIZATION IS LINE SEQUENTIAL.
+003900
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  EMPLOYEE-MASTER
+004300     LABEL RECORDS ARE STANDARD.
+004400     COPY empmst.
+004500
+004600 SD  SORT-WORK-FILE.
+004700 01  SORT-WORK-RECORD.
+004800     05  SW-EMP-MST-ID           PIC X(6).
+004900     05  SW-EMP-MST-NAME         PIC X(15).
+005000     05  SW-EMP-MST-REGION       PIC X(5).
+005100
+005200 FD  XREF-REPORT
+005300     LABEL RECORDS ARE STANDARD.
+005400 01  XREF-REPORT-LINE            PIC X(80).
+005500
+005600 WORKING-STORAGE SECTION.
+005700 77  WS-LINES-PER-PAGE           PIC 9(02) COMP  VALUE 45.
+005800 77  WS-LINE-COUNT               PIC 9(02) COMP  VALUE 99.
+005900 77  WS-PAGE-COUNT               PIC 9(03) COMP  VALUE ZERO.
+006000 77  WS-FIRST-RECORD-SW          PIC X(01)       VALUE 'Y'.
+006100     88  WS-FIRST-RECORD                         VALUE 'Y'.
+006200 77  WS-EOF-SWITCH               PIC X(01)       VALUE 'N'.
+006300     88  WS-END-OF-SORT                          VALUE 'Y'.
+006400
+006500 01  WS-CURRENT-DATE.
+006600     05  WS-CURR-YYYY            PIC 9(04).
+006700     05  WS-CURR-MM              PIC 9(02).
+006800     05  WS-CURR-DD              PIC 9(02).
+006900
+007000     COPY xrefrpt.
+007100
+007200 PROCEDURE DIVISION.
+007300
+007400 0000-MAINLINE.
+007500     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+007600     OPEN OUTPUT XREF-REPORT.
+007700     SORT SORT-WORK-FILE
+007800         ON ASCENDING KEY SW-EMP-MST-ID
+007900         USING EMPLOYEE-MASTER
+008000         OUTPUT PROCEDURE IS 2000-PRODUCE-REPORT
+008100             THRU 2000-PRODUCE-REPORT-EXIT.
+008200     CLOSE XREF-REPORT.
+008300     PERFORM 9999-EXIT
+008400         THRU 9999-EXIT-EXIT.
+008500     STOP RUN.
+008600
+008700*----------------------------------------------------------
+008800*    SORT OUTPUT PROCEDURE - RETURN EACH SORTED RECORD AND
+008900*    PRINT ITS CROSS-REFERENCE LINE.
+009000*----------------------------------------------------------
+009100 2000-PRODUCE-REPORT.
+009200     PERFORM 2100-RETURN-RECORD
+009300         THRU 2100-RETURN-RECORD-EXIT.
+009400     PERFORM 2200-BUILD-DETAIL
+009500         THRU 2200-BUILD-DETAIL-EXIT
+009600         UNTIL WS-END-OF-SORT.
+009700 2000-PRODUCE-REPORT-EXIT.
+009800     EXIT.
+009900
+010000 2100-RETURN-RECORD.
+010100     RETURN SORT-WORK-FILE
+010200         AT END
+010300             SET WS-END-OF-SORT TO TRUE
+010400     END-RETURN.
+010500 2100-RETURN-RECORD-EXIT.
+010600     EXIT.
+010700
+010800 2200-BUILD-DETAIL.
+010900     IF WS-LINE-COUNT + 2 > WS-LINES-PER-PAGE
+011000         PERFORM 3000-WRITE-HEADINGS
+011100             THRU 3000-WRITE-HEADINGS-EXIT
+011200     END-IF.
+011300     MOVE SPACES              TO XREF-DTL.
+011400     MOVE SW-EMP-MST-ID       TO XREF-DTL-ID.
+011500     MOVE SW-EMP-MST-NAME     TO XREF-DTL-NAME.
+011600     MOVE SW-EMP-MST-REGION   TO XREF-DTL-REGION.
+011700     WRITE XREF-REPORT-LINE FROM XREF-DTL
+011800         AFTER ADVANCING 1 LINE.
+011900     ADD 1 TO WS-LINE-COUNT.
+012000     PERFORM 2100-RETURN-RECORD
+012100         THRU 2100-RETURN-RECORD-EXIT.
+012200 2200-BUILD-DETAIL-EXIT.
+012300     EXIT.
+012400
+012500*----------------------------------------------------------
+012600*    PAGE HEADINGS.
+012700*----------------------------------------------------------
+012800 3000-WRITE-HEADINGS.
+012900     ADD 1 TO WS-PAGE-COUNT.
+013000     MOVE WS-PAGE-COUNT TO XREF-PAGE.
+013100     MOVE WS-CURR-MM    TO XREF-RUN-MM.
+013200     MOVE WS-CURR-DD    TO XREF-RUN-DD.
+013300     MOVE WS-CURR-YYYY  TO XREF-RUN-YYYY.
+013400     IF WS-FIRST-RECORD
+013500         WRITE XREF-REPORT-LINE FROM XREF-HDR1
+013600         SET WS-FIRST-RECORD-SW TO 'N'
+013700     ELSE
+013800         WRITE XREF-REPORT-LINE FROM XREF-HDR1
+013900             AFTER ADVANCING PAGE
+014000     END-IF.
+014100     WRITE XREF-REPORT-LINE FROM XREF-HDR2
+014200         AFTER ADVANCING 1 LINE.
+014300     MOVE 2 TO WS-LINE-COUNT.
+014400 3000-WRITE-HEADINGS-EXIT.
+014500     EXIT.
+014600
+014700 9999-EXIT.
+014800     CONTINUE.
+014900 9999-EXIT-EXIT.
+015000     EXIT.
