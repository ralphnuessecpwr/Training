@@ -0,0 +1,243 @@
+000100****************************************************************
+000200*
+000300* PROGRAM-ID.  EMPOTX1.
+000400* AUTHOR.      R W NUESSE.
+000500* INSTALLATION. PAYROLL SYSTEMS - REPORTING GROUP.
+000600* DATE-WRITTEN. 08/08/2026.
+000700* DATE-COMPILED.
+000800*
+000900* REMARKS.
+001000*     READS THE EMPLOYEE MASTER FILE AND PRINTS THE OVERTIME
+001100*     EXCEPTION REPORT, RECOMPUTING THE EMP-MST-OT TO
+001200*     EMP-MST-WAGES RATIO FOR EACH EMPLOYEE AND LISTING ANYONE
+001300*     OVER A CONFIGURABLE THRESHOLD, GROUPED BY EMP-MST-REGION,
+001400*     SO COMPLIANCE REVIEW DOESN'T DEPEND ON MANUALLY SCANNING
+001500*     THE FULL COMPENSATION REPORT.  INPUT IS ASSUMED PRESORTED
+001600*     BY REGION, AS EMPCOMP1 ASSUMES.
+001700*
+001800*     MODIFICATION HISTORY.
+001900*     ------------------------------------------------------
+002000*     DATE       INIT  DESCRIPTION
+002100*     08/08/26   RWN   ORIGINAL PROGRAM.
+002200*     08/08/26   RWN   FIXED THE HEADER THRESHOLD TO PRINT AS A
+002300*                      PERCENTAGE, MATCHING THE DETAIL RATIO
+002400*                      COLUMN'S SCALING.
+002500*     08/08/26   RWN   REGION BANNER NOW PRINTS ONLY WHEN A
+002600*                      QUALIFYING EMPLOYEE IS FOUND IN THAT
+002700*                      REGION, NOT ON EVERY REGION CHANGE, SO A
+002800*                      REGION WITH NO EXCEPTIONS DOESN'T GET AN
+002900*                      EMPTY BANNER.
+003000****************************************************************
+003100 IDENTIFICATION DIVISION.
+003200 PROGRAM-ID.    EMPOTX1.
+003300 AUTHOR.        R W NUESSE.
+003400 INSTALLATION.  PAYROLL SYSTEMS - REPORTING GROUP.
+003500 DATE-WRITTEN.  08/08/2026.
+003600 DATE-COMPILED.
+003700
+003800 ENVIRONMENT DIVISION.
+003900 CONFIGURATION SECTION.
+004000 SPECIAL-NAMES.
+004100     C01 IS TO-TOP-OF-PAGE.
+004200
+004300 INPUT-OUTPUT SECTION.
+004400 FILE-CONTROL.
+004500     SELECT EMPLOYEE-MASTER  ASSIGN TO EMPMSTR
+004600            ORGANIZATION IS LINE SEQUENTIAL.
+004700     SELECT OTEX-REPORT      ASSIGN TO OTEXRPT
+004800            ORGANIZATION IS LINE SEQUENTIAL.
+004900
+005000 DATA DIVISION.
+005100 FILE SECTION.
+005200 FD  EMPLOYEE-MASTER
+005300     LABEL RECORDS ARE STANDARD.
+005400     COPY empmst.
+005500
+005600 FD  OTEX-REPORT
+005700     LABEL RECORDS ARE STANDARD.
+005800 01  OTEX-REPORT-LINE            PIC X(80).
+005900
+006000 WORKING-STORAGE SECTION.
+006100 77  WS-LINES-PER-PAGE           PIC 9(02) COMP  VALUE 45.
+006200 77  WS-LINE-COUNT               PIC 9(02) COMP  VALUE 99.
+006300 77  WS-PAGE-COUNT               PIC 9(03) COMP  VALUE ZERO.
+006400 77  WS-FIRST-RECORD-SW          PIC X(01)       VALUE 'Y'.
+006500     88  WS-FIRST-RECORD                         VALUE 'Y'.
+006600 77  WS-EOF-SWITCH               PIC X(01)       VALUE 'N'.
+006700     88  WS-END-OF-FILE                           VALUE 'Y'.
+006800 77  WS-PREV-REGION              PIC X(05)       VALUE SPACES.
+006900 77  WS-EXCEPTION-SW             PIC X(01)       VALUE 'N'.
+007000     88  WS-EXCEPTION-HIT                         VALUE 'Y'.
+007100 77  WS-EXCEPTION-COUNT          PIC 9(05) COMP  VALUE ZERO.
+007200 77  WS-OT-THRESHOLD             PIC 9(02)V9(04) COMP-3
+007300                                                 VALUE 0.2000.
+007400 77  WS-OT-RATIO                 PIC 9(02)V9(04) COMP-3
+007500                                                 VALUE ZERO.
+007600
+007700 01  WS-CURRENT-DATE.
+007800     05  WS-CURR-YYYY            PIC 9(04).
+007900     05  WS-CURR-MM              PIC 9(02).
+008000     05  WS-CURR-DD              PIC 9(02).
+008100
+008200     COPY otexrpt.
+008300
+008400 PROCEDURE DIVISION.
+008500
+008600 0000-MAINLINE.
+008700     PERFORM 1000-INITIALIZE
+008800         THRU 1000-INITIALIZE-EXIT.
+008900     PERFORM 2000-PROCESS-EMPLOYEE
+009000         THRU 2000-PROCESS-EMPLOYEE-EXIT
+009100         UNTIL WS-END-OF-FILE.
+009200     PERFORM 8000-FINALIZE
+009300         THRU 8000-FINALIZE-EXIT.
+009400     PERFORM 9999-EXIT
+009500         THRU 9999-EXIT-EXIT.
+009600     STOP RUN.
+009700
+009800*----------------------------------------------------------
+009900*    INITIALIZATION - OPEN FILES, PRIME THE READ, BUILD DATE.
+010000*----------------------------------------------------------
+010100 1000-INITIALIZE.
+010200     OPEN INPUT  EMPLOYEE-MASTER.
+010300     OPEN OUTPUT OTEX-REPORT.
+010400     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+010500     PERFORM 2100-READ-EMPLOYEE
+010600         THRU 2100-READ-EMPLOYEE-EXIT.
+010700 1000-INITIALIZE-EXIT.
+010800     EXIT.
+010900
+011000*----------------------------------------------------------
+011100*    MAIN PROCESSING LOOP - ONE MASTER RECORD AT A TIME,
+011200*    GROUPED BY REGION.
+011300*----------------------------------------------------------
+011400 2000-PROCESS-EMPLOYEE.
+011500     PERFORM 4100-CHECK-EXCEPTION
+011600         THRU 4100-CHECK-EXCEPTION-EXIT.
+011700     IF WS-EXCEPTION-HIT
+011800         PERFORM 4000-BUILD-DETAIL
+011900             THRU 4000-BUILD-DETAIL-EXIT
+012000     END-IF.
+012100     PERFORM 2100-READ-EMPLOYEE
+012200         THRU 2100-READ-EMPLOYEE-EXIT.
+012300 2000-PROCESS-EMPLOYEE-EXIT.
+012400     EXIT.
+012500
+012600 2100-READ-EMPLOYEE.
+012700     READ EMPLOYEE-MASTER
+012800         AT END
+012900             SET WS-END-OF-FILE TO TRUE
+013000     END-READ.
+013100 2100-READ-EMPLOYEE-EXIT.
+013200     EXIT.
+013300
+013400*----------------------------------------------------------
+013500*    PAGE HEADINGS.
+013600*----------------------------------------------------------
+013700 3000-WRITE-HEADINGS.
+013800     ADD 1 TO WS-PAGE-COUNT.
+013900     MOVE WS-PAGE-COUNT TO OTEX-PAGE.
+014000     MOVE WS-CURR-MM    TO OTEX-RUN-MM.
+014100     MOVE WS-CURR-DD    TO OTEX-RUN-DD.
+014200     MOVE WS-CURR-YYYY  TO OTEX-RUN-YYYY.
+014300     COMPUTE OTEX-HDR-THRESHOLD ROUNDED = WS-OT-THRESHOLD * 100.
+014400     IF WS-FIRST-RECORD
+014500         WRITE OTEX-REPORT-LINE FROM OTEX-HDR1
+014600         SET WS-FIRST-RECORD-SW TO 'N'
+014700     ELSE
+014800         WRITE OTEX-REPORT-LINE FROM OTEX-HDR1
+014900             AFTER ADVANCING PAGE
+015000     END-IF.
+015100     WRITE OTEX-REPORT-LINE FROM OTEX-HDR2
+015200         AFTER ADVANCING 1 LINE.
+015300     WRITE OTEX-REPORT-LINE FROM OTEX-HDR3
+015400         AFTER ADVANCING 1 LINE.
+015500     MOVE 3 TO WS-LINE-COUNT.
+015600 3000-WRITE-HEADINGS-EXIT.
+015700     EXIT.
+015800
+015900*----------------------------------------------------------
+016000*    REGION BREAK HEADING - PRINTED EACH TIME EMP-MST-REGION
+016100*    CHANGES.
+016200*----------------------------------------------------------
+016300 3200-WRITE-REGION-HEADING.
+016400     IF WS-LINE-COUNT + 2 > WS-LINES-PER-PAGE
+016500         PERFORM 3000-WRITE-HEADINGS
+016600             THRU 3000-WRITE-HEADINGS-EXIT
+016700     END-IF.
+016800     MOVE EMP-MST-REGION TO WS-PREV-REGION.
+016900     MOVE SPACES         TO OTEX-REGION-HDR.
+017000     MOVE EMP-MST-REGION TO OTEX-REGION-HDR-REGION.
+017100     WRITE OTEX-REPORT-LINE FROM OTEX-REGION-HDR
+017200         AFTER ADVANCING 2 LINES.
+017300     ADD 2 TO WS-LINE-COUNT.
+017400 3200-WRITE-REGION-HEADING-EXIT.
+017500     EXIT.
+017600
+017700*----------------------------------------------------------
+017800*    RECOMPUTE THE OT-TO-WAGES RATIO AND COMPARE IT TO
+017900*    WS-OT-THRESHOLD.  AN EMPLOYEE WITH ZERO WAGES ON FILE
+018000*    CANNOT HAVE A RATIO COMPUTED AND IS NOT FLAGGED.
+018100*----------------------------------------------------------
+018200 4100-CHECK-EXCEPTION.
+018300     MOVE 'N' TO WS-EXCEPTION-SW.
+018400     MOVE ZERO TO WS-OT-RATIO.
+018500     IF EMP-MST-WAGES > ZERO
+018600         COMPUTE WS-OT-RATIO ROUNDED =
+018700             EMP-MST-OT / EMP-MST-WAGES
+018800         IF WS-OT-RATIO > WS-OT-THRESHOLD
+018900             SET WS-EXCEPTION-HIT TO TRUE
+019000         END-IF
+019100     END-IF.
+019200 4100-CHECK-EXCEPTION-EXIT.
+019300     EXIT.
+019400
+019500*----------------------------------------------------------
+019600*    BUILD AND WRITE ONE OTEX-DTL LINE.
+019700*----------------------------------------------------------
+019800 4000-BUILD-DETAIL.
+019900     IF EMP-MST-REGION NOT = WS-PREV-REGION
+020000         PERFORM 3200-WRITE-REGION-HEADING
+020100             THRU 3200-WRITE-REGION-HEADING-EXIT
+020200     ELSE
+020300         IF WS-LINE-COUNT + 1 > WS-LINES-PER-PAGE
+020400             PERFORM 3000-WRITE-HEADINGS
+020500                 THRU 3000-WRITE-HEADINGS-EXIT
+020600             PERFORM 3200-WRITE-REGION-HEADING
+020700                 THRU 3200-WRITE-REGION-HEADING-EXIT
+020800         END-IF
+020900     END-IF.
+021000     MOVE SPACES             TO OTEX-DTL.
+021100     MOVE EMP-MST-NAME       TO OTEX-DTL-NAME.
+021200     MOVE EMP-MST-WAGES      TO OTEX-DTL-WAGES.
+021300     MOVE EMP-MST-OT         TO OTEX-DTL-OT.
+021400     COMPUTE OTEX-DTL-RATIO ROUNDED = WS-OT-RATIO * 100.
+021500     WRITE OTEX-REPORT-LINE FROM OTEX-DTL
+021600         AFTER ADVANCING 1 LINE.
+021700     ADD 1 TO WS-LINE-COUNT.
+021800     ADD 1 TO WS-EXCEPTION-COUNT.
+021900 4000-BUILD-DETAIL-EXIT.
+022000     EXIT.
+022100
+022200*----------------------------------------------------------
+022300*    FINAL MESSAGE (IF NO EXCEPTIONS WERE FOUND) AND FILE
+022400*    CLOSE.
+022500*----------------------------------------------------------
+022600 8000-FINALIZE.
+022700     IF WS-EXCEPTION-COUNT = ZERO
+022800         IF WS-FIRST-RECORD
+022900             PERFORM 3000-WRITE-HEADINGS
+023000                 THRU 3000-WRITE-HEADINGS-EXIT
+023100         END-IF
+023200         WRITE OTEX-REPORT-LINE FROM OTEX-NONE-DTL
+023300             AFTER ADVANCING 1 LINE
+023400     END-IF.
+023500     CLOSE EMPLOYEE-MASTER
+023600           OTEX-REPORT.
+023700 8000-FINALIZE-EXIT.
+023800     EXIT.
+023900
+024000 9999-EXIT.
+024100     CONTINUE.
+024200 9999-EXIT-EXIT.
+024300     EXIT.
