@@ -0,0 +1,230 @@
+000100****************************************************************
+000200*
+000300* PROGRAM-ID.  EMPYTD1.
+000400* AUTHOR.      R W NUESSE.
+000500* INSTALLATION. PAYROLL SYSTEMS - REPORTING GROUP.
+000600* DATE-WRITTEN. 08/08/2026.
+000700* DATE-COMPILED.
+000800*
+000900* REMARKS.
+001000*     RUNS ALONGSIDE EMPCOMP1 AGAINST THE SAME EMPLOYEE MASTER
+001100*     FILE.  FOR EACH EMPLOYEE, THE CURRENT RUN'S WAGES, OT
+001200*     AND COMMISSION ARE ADDED TO THE YEAR-TO-DATE ACCUMULATOR
+001300*     RECORD KEYED BY EMP-MST-REGION/EMP-MST-ID, AND A
+001400*     YEAR-TO-DATE VERSION OF THE COMPENSATION REPORT IS
+001500*     PRINTED FROM THE UPDATED ACCUMULATOR TOTALS.
+001600*
+001700*     THE ACCUMULATOR FILE IS NOT RESET BY THIS PROGRAM - IT
+001800*     IS EXPECTED TO BE CLEARED BY OPERATIONS AT THE START OF
+001900*     EACH NEW CALENDAR YEAR.
+002000*
+002100*     MODIFICATION HISTORY.
+002200*     ------------------------------------------------------
+002300*     DATE       INIT  DESCRIPTION
+002400*     08/08/26   RWN   ORIGINAL PROGRAM.
+002500*     08/08/26   RWN   ACCUMULATOR LOOKUP NOW KEYS ON EMP-MST-ID
+002600*                      INSTEAD OF EMP-MST-NAME SO TWO SAME-NAMED
+002700*                      EMPLOYEES IN ONE REGION NO LONGER SHARE
+002800*                      A YTD ROW.
+002900****************************************************************
+003000 IDENTIFICATION DIVISION.
+003100 PROGRAM-ID.    EMPYTD1.
+003200 AUTHOR.        R W NUESSE.
+003300 INSTALLATION.  PAYROLL SYSTEMS - REPORTING GROUP.
+003400 DATE-WRITTEN.  08/08/2026.
+003500 DATE-COMPILED.
+003600
+003700 ENVIRONMENT DIVISION.
+003800 CONFIGURATION SECTION.
+003900 SPECIAL-NAMES.
+004000     C01 IS TO-TOP-OF-PAGE.
+004100
+004200 INPUT-OUTPUT SECTION.
+004300 FILE-CONTROL.
+004400     SELECT EMPLOYEE-MASTER  ASSIGN TO EMPMSTR
+004500            ORGANIZATION IS LINE SEQUENTIAL.
+004600     SELECT YTD-ACCUM-FILE   ASSIGN TO YTDACC
+004700            ORGANIZATION IS INDEXED
+004800            ACCESS MODE IS DYNAMIC
+004900            RECORD KEY IS YTD-ACC-KEY
+005000            FILE STATUS IS WS-YTD-FILE-STATUS.
+005100     SELECT YTD-REPORT       ASSIGN TO YTDRPT
+005200            ORGANIZATION IS LINE SEQUENTIAL.
+005300
+005400 DATA DIVISION.
+005500 FILE SECTION.
+005600 FD  EMPLOYEE-MASTER
+005700     LABEL RECORDS ARE STANDARD.
+005800     COPY empmst.
+005900
+006000 FD  YTD-ACCUM-FILE
+006100     LABEL RECORDS ARE STANDARD.
+006200     COPY ytdacc.
+006300
+006400 FD  YTD-REPORT
+006500     LABEL RECORDS ARE STANDARD.
+006600 01  YTD-REPORT-LINE             PIC X(80).
+006700
+006800 WORKING-STORAGE SECTION.
+006900 77  WS-LINES-PER-PAGE           PIC 9(02) COMP  VALUE 45.
+007000 77  WS-LINE-COUNT               PIC 9(02) COMP  VALUE 99.
+007100 77  WS-PAGE-COUNT               PIC 9(03) COMP  VALUE ZERO.
+007200 77  WS-YTD-FILE-STATUS          PIC X(02)       VALUE SPACES.
+007300     88  WS-YTD-KEY-FOUND                        VALUE '00'.
+007400     88  WS-YTD-KEY-NOT-FOUND                    VALUE '23'.
+007500 77  WS-FIRST-RECORD-SW          PIC X(01)       VALUE 'Y'.
+007600     88  WS-FIRST-RECORD                         VALUE 'Y'.
+007700 77  WS-EOF-SWITCH               PIC X(01)       VALUE 'N'.
+007800     88  WS-END-OF-FILE                          VALUE 'Y'.
+007900
+008000 01  WS-CURRENT-DATE.
+008100     05  WS-CURR-YYYY            PIC 9(04).
+008200     05  WS-CURR-MM              PIC 9(02).
+008300     05  WS-CURR-DD              PIC 9(02).
+008400
+008500 01  WS-ACCUMULATORS.
+008600     05  WS-YTD-GRAND-TOTAL      PIC 9(08)V99   COMP-3 VALUE ZERO.
+008700
+008800     COPY ytdrpt.
+008900
+009000 PROCEDURE DIVISION.
+009100
+009200 0000-MAINLINE.
+009300     PERFORM 1000-INITIALIZE
+009400         THRU 1000-INITIALIZE-EXIT.
+009500     PERFORM 2000-PROCESS-EMPLOYEE
+009600         THRU 2000-PROCESS-EMPLOYEE-EXIT
+009700         UNTIL WS-END-OF-FILE.
+009800     PERFORM 8000-FINALIZE
+009900         THRU 8000-FINALIZE-EXIT.
+010000     PERFORM 9999-EXIT
+010100         THRU 9999-EXIT-EXIT.
+010200     STOP RUN.
+010300
+010400*----------------------------------------------------------
+010500*    INITIALIZATION - OPEN FILES, PRIME THE READ, BUILD DATE.
+010600*----------------------------------------------------------
+010700 1000-INITIALIZE.
+010800     OPEN INPUT  EMPLOYEE-MASTER.
+010900     OPEN I-O    YTD-ACCUM-FILE.
+011000     OPEN OUTPUT YTD-REPORT.
+011100     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+011200     MOVE WS-CURR-MM   TO YTD-RUN-MM.
+011300     MOVE WS-CURR-DD   TO YTD-RUN-DD.
+011400     MOVE WS-CURR-YYYY TO YTD-RUN-YYYY.
+011500     PERFORM 2100-READ-EMPLOYEE
+011600         THRU 2100-READ-EMPLOYEE-EXIT.
+011700 1000-INITIALIZE-EXIT.
+011800     EXIT.
+011900
+012000*----------------------------------------------------------
+012100*    MAIN PROCESSING LOOP - ONE DETAIL LINE PER MASTER RECORD.
+012200*----------------------------------------------------------
+012300 2000-PROCESS-EMPLOYEE.
+012400     IF WS-LINE-COUNT + 2 > WS-LINES-PER-PAGE
+012500         PERFORM 3000-WRITE-HEADINGS
+012600             THRU 3000-WRITE-HEADINGS-EXIT
+012700     END-IF.
+012800     PERFORM 4000-UPDATE-ACCUMULATOR
+012900         THRU 4000-UPDATE-ACCUMULATOR-EXIT.
+013000     PERFORM 5000-BUILD-DETAIL
+013100         THRU 5000-BUILD-DETAIL-EXIT.
+013200     PERFORM 2100-READ-EMPLOYEE
+013300         THRU 2100-READ-EMPLOYEE-EXIT.
+013400 2000-PROCESS-EMPLOYEE-EXIT.
+013500     EXIT.
+013600
+013700 2100-READ-EMPLOYEE.
+013800     READ EMPLOYEE-MASTER
+013900         AT END
+014000             SET WS-END-OF-FILE TO TRUE
+014100     END-READ.
+014200 2100-READ-EMPLOYEE-EXIT.
+014300     EXIT.
+014400
+014500*----------------------------------------------------------
+014600*    PAGE HEADINGS.
+014700*----------------------------------------------------------
+014800 3000-WRITE-HEADINGS.
+014900     ADD 1 TO WS-PAGE-COUNT.
+015000     MOVE WS-PAGE-COUNT TO YTD-PAGE.
+015100     IF WS-FIRST-RECORD
+015200         WRITE YTD-REPORT-LINE FROM YTD-HDR1
+015300         SET WS-FIRST-RECORD-SW TO 'N'
+015400     ELSE
+015500         WRITE YTD-REPORT-LINE FROM YTD-HDR1
+015600             AFTER ADVANCING PAGE
+015700     END-IF.
+015800     WRITE YTD-REPORT-LINE FROM YTD-HDR3
+015900         AFTER ADVANCING 1 LINE.
+016000     MOVE 2 TO WS-LINE-COUNT.
+016100 3000-WRITE-HEADINGS-EXIT.
+016200     EXIT.
+016300
+016400*----------------------------------------------------------
+016500*    LOOK UP THE ACCUMULATOR RECORD FOR THIS EMPLOYEE AND
+016600*    ROLL THE CURRENT RUN'S FIGURES INTO IT.
+016700*----------------------------------------------------------
+016800 4000-UPDATE-ACCUMULATOR.
+016900     MOVE SPACES         TO YTD-ACC-KEY.
+017000     MOVE EMP-MST-REGION TO YTD-ACC-REGION.
+017100     MOVE EMP-MST-ID     TO YTD-ACC-ID.
+017200     MOVE EMP-MST-NAME   TO YTD-ACC-NAME.
+017300     READ YTD-ACCUM-FILE
+017400         INVALID KEY
+017500             MOVE ZERO TO YTD-ACC-WAGES
+017600                          YTD-ACC-OT
+017700                          YTD-ACC-COMM
+017800                          YTD-ACC-TOTAL
+017900     END-READ.
+018000     ADD EMP-MST-WAGES TO YTD-ACC-WAGES.
+018100     ADD EMP-MST-OT    TO YTD-ACC-OT.
+018200     ADD EMP-MST-COMM  TO YTD-ACC-COMM.
+018300     COMPUTE YTD-ACC-TOTAL =
+018400         YTD-ACC-WAGES + YTD-ACC-OT + YTD-ACC-COMM.
+018500     MOVE WS-CURR-YYYY TO YTD-ACC-LAST-RUN-YYYY.
+018600     MOVE WS-CURR-MM   TO YTD-ACC-LAST-RUN-MM.
+018700     MOVE WS-CURR-DD   TO YTD-ACC-LAST-RUN-DD.
+018800     IF WS-YTD-KEY-NOT-FOUND
+018900         WRITE YTD-ACCUM-RECORD
+019000     ELSE
+019100         REWRITE YTD-ACCUM-RECORD
+019200     END-IF.
+019300 4000-UPDATE-ACCUMULATOR-EXIT.
+019400     EXIT.
+019500
+019600*----------------------------------------------------------
+019700*    BUILD AND WRITE ONE YTD-DTL LINE.
+019800*----------------------------------------------------------
+019900 5000-BUILD-DETAIL.
+020000     MOVE SPACES           TO YTD-DTL.
+020100     MOVE EMP-MST-NAME     TO YTD-DTL-NAME.
+020200     MOVE EMP-MST-REGION   TO YTD-DTL-REGION.
+020300     MOVE YTD-ACC-WAGES    TO YTD-DTL-WAGES.
+020400     MOVE YTD-ACC-OT       TO YTD-DTL-OT.
+020500     MOVE YTD-ACC-COMM     TO YTD-DTL-COMM.
+020600     MOVE YTD-ACC-TOTAL    TO YTD-DTL-TOTAL.
+020700     ADD YTD-ACC-TOTAL TO WS-YTD-GRAND-TOTAL.
+020800     WRITE YTD-REPORT-LINE FROM YTD-DTL
+020900         AFTER ADVANCING 1 LINE.
+021000     ADD 1 TO WS-LINE-COUNT.
+021100 5000-BUILD-DETAIL-EXIT.
+021200     EXIT.
+021300
+021400*----------------------------------------------------------
+021500*    FINAL TOTALS AND FILE CLOSE.
+021600*----------------------------------------------------------
+021700 8000-FINALIZE.
+021800     MOVE WS-YTD-GRAND-TOTAL TO YTD-GRAND-TOTAL.
+021900     WRITE YTD-REPORT-LINE FROM YTD-TOTAL-DTL
+022000         AFTER ADVANCING 2 LINES.
+022100     CLOSE EMPLOYEE-MASTER
+022200           YTD-ACCUM-FILE
+022300           YTD-REPORT.
+022400 8000-FINALIZE-EXIT.
+022500     EXIT.
+022600
+022700 9999-EXIT.
+022800     CONTINUE.
+022900 9999-EXIT-EXIT.
+023000     EXIT.
