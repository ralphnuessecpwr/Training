@@ -0,0 +1,204 @@
+000100****************************************************************
+000200*
+000300* PROGRAM-ID.  RECONCIL.
+000400* AUTHOR.      R W NUESSE.
+000500* INSTALLATION. PAYROLL SYSTEMS - REPORTING GROUP.
+000600* DATE-WRITTEN. 08/08/2026.
+000700* DATE-COMPILED.
+000800*
+000900* REMARKS.
+001000*     READS THE FINAL CHECKPOINT RECORD LEFT BEHIND BY EMPCOMP1
+001100*     (EMP-GRAND-TOTAL) AND BY REGSALE1 (MGMT-GRAND-TOTAL) AND
+001200*     COMPARES THE TWO PAYROLL TOTALS.  A DIFFERENCE WITHIN
+001300*     WS-TOLERANCE IS REPORTED AS A PASS; ANYTHING WIDER IS
+001400*     REPORTED AS A FAIL EXCEPTION.  IF EITHER RUN DID NOT
+001500*     COMPLETE (NO CHECKPOINT FILE, OR ITS STATUS IS STILL
+001600*     IN-PROGRESS), RECONCILIATION IS SKIPPED AND A NOTICE IS
+001700*     PRINTED INSTEAD.  RUN AFTER BOTH EMPCOMP1 AND REGSALE1.
+001800*
+001900*     MODIFICATION HISTORY.
+002000*     ------------------------------------------------------
+002100*     DATE       INIT  DESCRIPTION
+002200*     08/08/26   RWN   ORIGINAL PROGRAM.
+002300****************************************************************
+002400 IDENTIFICATION DIVISION.
+002500 PROGRAM-ID.    RECONCIL.
+002600 AUTHOR.        R W NUESSE.
+002700 INSTALLATION.  PAYROLL SYSTEMS - REPORTING GROUP.
+002800 DATE-WRITTEN.  08/08/2026.
+002900 DATE-COMPILED.
+003000
+003100 ENVIRONMENT DIVISION.
+003200 CONFIGURATION SECTION.
+003300 SPECIAL-NAMES.
+003400     C01 IS TO-TOP-OF-PAGE.
+003500
+003600 INPUT-OUTPUT SECTION.
+003700 FILE-CONTROL.
+003800     SELECT EMP-CHECKPOINT-FILE  ASSIGN TO EMPCKPT
+003900            ORGANIZATION IS LINE SEQUENTIAL
+004000            FILE STATUS IS WS-EMP-CKPT-FILE-STATUS.
+004100     SELECT REG-CHECKPOINT-FILE  ASSIGN TO REGCKPT
+004200            ORGANIZATION IS LINE SEQUENTIAL
+004300            FILE STATUS IS WS-REG-CKPT-FILE-STATUS.
+004400     SELECT RECON-REPORT         ASSIGN TO RECRPT
+004500            ORGANIZATION IS LINE SEQUENTIAL.
+004600
+004700 DATA DIVISION.
+004800 FILE SECTION.
+004900 FD  EMP-CHECKPOINT-FILE
+005000     LABEL RECORDS ARE STANDARD.
+005100     COPY empckpt.
+005200
+005300 FD  REG-CHECKPOINT-FILE
+005400     LABEL RECORDS ARE STANDARD.
+005500     COPY regckpt.
+005600
+005700 FD  RECON-REPORT
+005800     LABEL RECORDS ARE STANDARD.
+005900 01  RECON-REPORT-LINE           PIC X(80).
+006000
+006100 WORKING-STORAGE SECTION.
+006200 77  WS-PAGE-COUNT               PIC 9(03) COMP  VALUE ZERO.
+006300 77  WS-EMP-CKPT-FILE-STATUS     PIC X(02)       VALUE SPACES.
+006400     88  WS-EMP-CKPT-FILE-FOUND                  VALUE '00'.
+006500 77  WS-REG-CKPT-FILE-STATUS     PIC X(02)       VALUE SPACES.
+006600     88  WS-REG-CKPT-FILE-FOUND                  VALUE '00'.
+006700 77  WS-TOLERANCE                PIC 9(05)V99 COMP-3 VALUE 1.00.
+006800 77  WS-EMP-TOTAL                PIC 9(07)V99 COMP-3 VALUE ZERO.
+006900 77  WS-MGMT-TOTAL               PIC 9(07)V99 COMP-3 VALUE ZERO.
+007000 77  WS-DIFFERENCE               PIC S9(07)V99 COMP-3 VALUE ZERO.
+007100 77  WS-RECON-STATUS-SW          PIC X(01)       VALUE SPACES.
+007200     88  WS-RECON-PASS                            VALUE 'P'.
+007300     88  WS-RECON-FAIL                            VALUE 'F'.
+007400 77  WS-BOTH-RUNS-COMPLETE-SW    PIC X(01)       VALUE 'N'.
+007500     88  WS-BOTH-RUNS-COMPLETE                    VALUE 'Y'.
+007600
+007700 01  WS-CURRENT-DATE.
+007800     05  WS-CURR-YYYY            PIC 9(04).
+007900     05  WS-CURR-MM              PIC 9(02).
+008000     05  WS-CURR-DD              PIC 9(02).
+008100
+008200     COPY reconrpt.
+008300
+008400 PROCEDURE DIVISION.
+008500
+008600 0000-MAINLINE.
+008700     PERFORM 1000-INITIALIZE
+008800         THRU 1000-INITIALIZE-EXIT.
+008900     PERFORM 2000-COMPARE-TOTALS
+009000         THRU 2000-COMPARE-TOTALS-EXIT.
+009100     PERFORM 8000-FINALIZE
+009200         THRU 8000-FINALIZE-EXIT.
+009300     PERFORM 9999-EXIT
+009400         THRU 9999-EXIT-EXIT.
+009500     STOP RUN.
+009600
+009700*----------------------------------------------------------
+009800*    INITIALIZATION - OPEN FILES AND READ EACH RUN'S FINAL
+009900*    CHECKPOINT RECORD, IF ONE EXISTS.
+010000*----------------------------------------------------------
+010100 1000-INITIALIZE.
+010200     OPEN OUTPUT RECON-REPORT.
+010300     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+010400     MOVE WS-CURR-MM   TO RECON-RUN-MM.
+010500     MOVE WS-CURR-DD   TO RECON-RUN-DD.
+010600     MOVE WS-CURR-YYYY TO RECON-RUN-YYYY.
+010700     OPEN INPUT EMP-CHECKPOINT-FILE.
+010800     IF WS-EMP-CKPT-FILE-FOUND
+010900         READ EMP-CHECKPOINT-FILE
+011000             AT END
+011100                 CONTINUE
+011200         END-READ
+011300         CLOSE EMP-CHECKPOINT-FILE
+011400     END-IF.
+011500     OPEN INPUT REG-CHECKPOINT-FILE.
+011600     IF WS-REG-CKPT-FILE-FOUND
+011700         READ REG-CHECKPOINT-FILE
+011800             AT END
+011900                 CONTINUE
+012000         END-READ
+012100         CLOSE REG-CHECKPOINT-FILE
+012200     END-IF.
+012300     IF WS-EMP-CKPT-FILE-FOUND
+012400        AND WS-REG-CKPT-FILE-FOUND
+012500        AND CKPT-COMPLETE OF EMP-CHECKPOINT-RECORD
+012600        AND CKPT-COMPLETE OF REG-CHECKPOINT-RECORD
+012700         SET WS-BOTH-RUNS-COMPLETE TO TRUE
+012800     END-IF.
+012900     PERFORM 3000-WRITE-HEADINGS
+013000         THRU 3000-WRITE-HEADINGS-EXIT.
+013100 1000-INITIALIZE-EXIT.
+013200     EXIT.
+013300
+013400*----------------------------------------------------------
+013500*    PAGE HEADINGS.
+013600*----------------------------------------------------------
+013700 3000-WRITE-HEADINGS.
+013800     ADD 1 TO WS-PAGE-COUNT.
+013900     MOVE WS-PAGE-COUNT TO RECON-PAGE.
+014000     WRITE RECON-REPORT-LINE FROM RECON-HDR1.
+014100     WRITE RECON-REPORT-LINE FROM RECON-HDR2
+014200         AFTER ADVANCING 1 LINE.
+014300 3000-WRITE-HEADINGS-EXIT.
+014400     EXIT.
+014500
+014600*----------------------------------------------------------
+014700*    COMPARE THE TWO GRAND TOTALS AND PRINT THE RESULT LINE,
+014800*    OR AN INCOMPLETE-RUN NOTICE IF EITHER RUN DID NOT
+014900*    COMPLETE.
+015000*----------------------------------------------------------
+015100 2000-COMPARE-TOTALS.
+015200     IF WS-BOTH-RUNS-COMPLETE
+015300         PERFORM 4000-BUILD-DETAIL
+015400             THRU 4000-BUILD-DETAIL-EXIT
+015500     ELSE
+015600         WRITE RECON-REPORT-LINE FROM RECON-NONE-DTL
+015700             AFTER ADVANCING 1 LINE
+015800     END-IF.
+015900 2000-COMPARE-TOTALS-EXIT.
+016000     EXIT.
+016100
+016200*----------------------------------------------------------
+016300*    BUILD AND WRITE THE RECONCILIATION RESULT LINE.
+016400*----------------------------------------------------------
+016500 4000-BUILD-DETAIL.
+016600     MOVE CKPT-GRAND-TOTAL OF EMP-CHECKPOINT-RECORD
+016700         TO WS-EMP-TOTAL.
+016800     MOVE CKPT-GRAND-TOTAL OF REG-CHECKPOINT-RECORD
+016900         TO WS-MGMT-TOTAL.
+017000     COMPUTE WS-DIFFERENCE = WS-EMP-TOTAL - WS-MGMT-TOTAL.
+017100     IF WS-DIFFERENCE < ZERO
+017200         COMPUTE WS-DIFFERENCE = WS-DIFFERENCE * -1
+017300     END-IF.
+017400     IF WS-DIFFERENCE <= WS-TOLERANCE
+017500         SET WS-RECON-PASS TO TRUE
+017600     ELSE
+017700         SET WS-RECON-FAIL TO TRUE
+017800     END-IF.
+017900     MOVE SPACES               TO RECON-DTL.
+018000     MOVE WS-EMP-TOTAL         TO RECON-DTL-EMP-TOTAL.
+018100     MOVE WS-MGMT-TOTAL        TO RECON-DTL-MGMT-TOTAL.
+018200     MOVE WS-DIFFERENCE        TO RECON-DTL-DIFFERENCE.
+018300     IF WS-RECON-PASS
+018400         MOVE 'PASS' TO RECON-DTL-STATUS
+018500     ELSE
+018600         MOVE 'FAIL' TO RECON-DTL-STATUS
+018700     END-IF.
+018800     WRITE RECON-REPORT-LINE FROM RECON-DTL
+018900         AFTER ADVANCING 1 LINE.
+019000 4000-BUILD-DETAIL-EXIT.
+019100     EXIT.
+019200
+019300*----------------------------------------------------------
+019400*    FILE CLOSE.
+019500*----------------------------------------------------------
+019600 8000-FINALIZE.
+019700     CLOSE RECON-REPORT.
+019800 8000-FINALIZE-EXIT.
+019900     EXIT.
+020000
+020100 9999-EXIT.
+020200     CONTINUE.
+020300 9999-EXIT-EXIT.
+020400     EXIT.
