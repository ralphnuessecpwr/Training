@@ -0,0 +1,183 @@
+000100****************************************************************
+000200*
+000300* PROGRAM-ID.  REGAUDIT.
+000400* AUTHOR.      R W NUESSE.
+000500* INSTALLATION. PAYROLL SYSTEMS - REPORTING GROUP.
+000600* DATE-WRITTEN. 08/08/2026.
+000700* DATE-COMPILED.
+000800*
+000900* REMARKS.
+001000*     READS THE EXCEPTION NOTES FILE IN KEY (REGION) SEQUENCE
+001100*     AND PRINTS THE AUDIT TRAIL OF WHICH REGIONS CARRIED AN
+001200*     EXCEPTION NOTE ON TODAY'S REGSALE1 RUN.  RUN AFTER
+001300*     REGSALE1 SO THE NOTES FILE REFLECTS THE CURRENT RUN'S
+001400*     REGION MASTER COMMENTS.
+001500*
+001600*     MODIFICATION HISTORY.
+001700*     ------------------------------------------------------
+001800*     DATE       INIT  DESCRIPTION
+001900*     08/08/26   RWN   ORIGINAL PROGRAM.
+002000*     08/08/26   RWN   ADDED THE MANAGER COLUMN NOW THAT A
+002100*                      REGION CAN CARRY MORE THAN ONE NOTE.
+002200****************************************************************
+002300 IDENTIFICATION DIVISION.
+002400 PROGRAM-ID.    REGAUDIT.
+002500 AUTHOR.        R W NUESSE.
+002600 INSTALLATION.  PAYROLL SYSTEMS - REPORTING GROUP.
+002700 DATE-WRITTEN.  08/08/2026.
+002800 DATE-COMPILED.
+002900
+003000 ENVIRONMENT DIVISION.
+003100 CONFIGURATION SECTION.
+003200 SPECIAL-NAMES.
+003300     C01 IS TO-TOP-OF-PAGE.
+003400
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT EXCEPTION-NOTES  ASSIGN TO EXCNOTE
+003800            ORGANIZATION IS INDEXED
+003900            ACCESS MODE IS DYNAMIC
+004000            RECORD KEY IS EXC-NOTE-KEY
+004100            FILE STATUS IS WS-EXC-FILE-STATUS.
+004200     SELECT AUDIT-REPORT      ASSIGN TO AUDRPT
+004300            ORGANIZATION IS LINE SEQUENTIAL.
+004400
+004500 DATA DIVISION.
+004600 FILE SECTION.
+004700 FD  EXCEPTION-NOTES
+004800     LABEL RECORDS ARE STANDARD.
+004900     COPY excnote.
+005000
+005100 FD  AUDIT-REPORT
+005200     LABEL RECORDS ARE STANDARD.
+005300 01  AUDIT-REPORT-LINE           PIC X(80).
+005400
+005500 WORKING-STORAGE SECTION.
+005600 77  WS-LINES-PER-PAGE           PIC 9(02) COMP  VALUE 45.
+005700 77  WS-LINE-COUNT               PIC 9(02) COMP  VALUE 99.
+005800 77  WS-PAGE-COUNT               PIC 9(03) COMP  VALUE ZERO.
+005900 77  WS-EXC-FILE-STATUS          PIC X(02)       VALUE SPACES.
+006000     88  WS-EXC-KEY-FOUND                        VALUE '00'.
+006100     88  WS-EXC-END-OF-FILE                      VALUE '10'.
+006200 77  WS-FIRST-RECORD-SW          PIC X(01)       VALUE 'Y'.
+006300     88  WS-FIRST-RECORD                         VALUE 'Y'.
+006400 77  WS-NOTE-COUNT               PIC 9(05) COMP  VALUE ZERO.
+006500
+006600 01  WS-CURRENT-DATE.
+006700     05  WS-CURR-YYYY            PIC 9(04).
+006800     05  WS-CURR-MM              PIC 9(02).
+006900     05  WS-CURR-DD              PIC 9(02).
+007000
+007100     COPY audrpt.
+007200
+007300 PROCEDURE DIVISION.
+007400
+007500 0000-MAINLINE.
+007600     PERFORM 1000-INITIALIZE
+007700         THRU 1000-INITIALIZE-EXIT.
+007800     PERFORM 2000-PROCESS-NOTE
+007900         THRU 2000-PROCESS-NOTE-EXIT
+008000         UNTIL WS-EXC-END-OF-FILE.
+008100     PERFORM 8000-FINALIZE
+008200         THRU 8000-FINALIZE-EXIT.
+008300     PERFORM 9999-EXIT
+008400         THRU 9999-EXIT-EXIT.
+008500     STOP RUN.
+008600
+008700*----------------------------------------------------------
+008800*    INITIALIZATION - OPEN FILES, PRIME THE READ, BUILD DATE.
+008900*----------------------------------------------------------
+009000 1000-INITIALIZE.
+009100     OPEN INPUT  EXCEPTION-NOTES.
+009200     OPEN OUTPUT AUDIT-REPORT.
+009300     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+009400     MOVE WS-CURR-MM   TO AUD-RUN-MM.
+009500     MOVE WS-CURR-DD   TO AUD-RUN-DD.
+009600     MOVE WS-CURR-YYYY TO AUD-RUN-YYYY.
+009700     PERFORM 2100-READ-NEXT-NOTE
+009800         THRU 2100-READ-NEXT-NOTE-EXIT.
+009900 1000-INITIALIZE-EXIT.
+010000     EXIT.
+010100
+010200*----------------------------------------------------------
+010300*    MAIN PROCESSING LOOP - ONE LINE PER MATCHING NOTE.
+010400*----------------------------------------------------------
+010500 2000-PROCESS-NOTE.
+010600     IF EXC-NOTE-RUN-YYYY = WS-CURR-YYYY
+010700        AND EXC-NOTE-RUN-MM   = WS-CURR-MM
+010800        AND EXC-NOTE-RUN-DD   = WS-CURR-DD
+010900         IF WS-LINE-COUNT + 2 > WS-LINES-PER-PAGE
+011000             PERFORM 3000-WRITE-HEADINGS
+011100                 THRU 3000-WRITE-HEADINGS-EXIT
+011200         END-IF
+011300         PERFORM 4000-BUILD-DETAIL
+011400             THRU 4000-BUILD-DETAIL-EXIT
+011500     END-IF.
+011600     PERFORM 2100-READ-NEXT-NOTE
+011700         THRU 2100-READ-NEXT-NOTE-EXIT.
+011800 2000-PROCESS-NOTE-EXIT.
+011900     EXIT.
+012000
+012100 2100-READ-NEXT-NOTE.
+012200     READ EXCEPTION-NOTES NEXT RECORD
+012300         AT END
+012400             SET WS-EXC-END-OF-FILE TO TRUE
+012500     END-READ.
+012600 2100-READ-NEXT-NOTE-EXIT.
+012700     EXIT.
+012800
+012900*----------------------------------------------------------
+013000*    PAGE HEADINGS.
+013100*----------------------------------------------------------
+013200 3000-WRITE-HEADINGS.
+013300     ADD 1 TO WS-PAGE-COUNT.
+013400     MOVE WS-PAGE-COUNT TO AUD-PAGE.
+013500     IF WS-FIRST-RECORD
+013600         WRITE AUDIT-REPORT-LINE FROM AUD-HDR1
+013700         SET WS-FIRST-RECORD-SW TO 'N'
+013800     ELSE
+013900         WRITE AUDIT-REPORT-LINE FROM AUD-HDR1
+014000             AFTER ADVANCING PAGE
+014100     END-IF.
+014200     WRITE AUDIT-REPORT-LINE FROM AUD-HDR2
+014300         AFTER ADVANCING 1 LINE.
+014400     MOVE 2 TO WS-LINE-COUNT.
+014500 3000-WRITE-HEADINGS-EXIT.
+014600     EXIT.
+014700
+014800*----------------------------------------------------------
+014900*    BUILD AND WRITE ONE AUD-DTL LINE.
+015000*----------------------------------------------------------
+015100 4000-BUILD-DETAIL.
+015200     MOVE SPACES              TO AUD-DTL.
+015300     MOVE EXC-NOTE-REGION     TO AUD-DTL-REGION.
+015400     MOVE EXC-NOTE-MANAGER    TO AUD-DTL-MANAGER.
+015500     MOVE EXC-NOTE-TEXT       TO AUD-DTL-NOTE.
+015600     WRITE AUDIT-REPORT-LINE FROM AUD-DTL
+015700         AFTER ADVANCING 1 LINE.
+015800     ADD 1 TO WS-LINE-COUNT.
+015900     ADD 1 TO WS-NOTE-COUNT.
+016000 4000-BUILD-DETAIL-EXIT.
+016100     EXIT.
+016200
+016300*----------------------------------------------------------
+016400*    FINAL MESSAGE (IF NO NOTES WERE FOUND) AND FILE CLOSE.
+016500*----------------------------------------------------------
+016600 8000-FINALIZE.
+016700     IF WS-NOTE-COUNT = ZERO
+016800         IF WS-FIRST-RECORD
+016900             PERFORM 3000-WRITE-HEADINGS
+017000                 THRU 3000-WRITE-HEADINGS-EXIT
+017100         END-IF
+017200         WRITE AUDIT-REPORT-LINE FROM AUD-NONE-DTL
+017300             AFTER ADVANCING 1 LINE
+017400     END-IF.
+017500     CLOSE EXCEPTION-NOTES
+017600           AUDIT-REPORT.
+017700 8000-FINALIZE-EXIT.
+017800     EXIT.
+017900
+018000 9999-EXIT.
+018100     CONTINUE.
+018200 9999-EXIT-EXIT.
+018300     EXIT.
