@@ -0,0 +1,355 @@
+000100****************************************************************
+000200*
+000300* PROGRAM-ID.  REGSALE1.
+000400* AUTHOR.      R W NUESSE.
+000500* INSTALLATION. PAYROLL SYSTEMS - REPORTING GROUP.
+000600* DATE-WRITTEN. 08/08/2026.
+000700* DATE-COMPILED.
+000800*
+000900* REMARKS.
+001000*     READS THE REGION MASTER FILE AND PRODUCES THE REGIONAL
+001100*     SALES REPORT (REGION-HDR1/HDR2, REGION-DETAIL AND
+001200*     MGMT-TOTAL-DTL FROM RPTFILE).  INPUT IS ASSUMED
+001300*     PRESORTED BY REG-MST-REGION WITHIN THE MASTER FILE.
+001400*
+001500*     A CHECKPOINT RECORD IS WRITTEN PERIODICALLY AS THE
+001600*     MASTER FILE IS PROCESSED, CARRYING THE LAST REGION
+001700*     REPORTED AND THE CURRENT REG-PAGE/LINE COUNTS.  IF A
+001800*     PRIOR RUN LEFT AN IN-PROGRESS CHECKPOINT, THIS RUN
+001900*     RESTARTS THE REPORT FROM THAT POINT INSTEAD OF FROM
+002000*     THE TOP OF THE MASTER FILE.
+002100*
+002200*     WHEN A REGION MASTER RECORD CARRIES A FREE-TEXT
+002300*     EXCEPTION REMARK, THAT REMARK IS ALSO WRITTEN TO THE
+002400*     EXCEPTION NOTES FILE, KEYED BY REGION AND RUN DATE,
+002500*     WHERE IT CAN LATER BE PICKED UP BY THE REGAUDIT AUDIT
+002600*     TRAIL REPORT.
+002700*
+002800*     MODIFICATION HISTORY.
+002900*     ------------------------------------------------------
+003000*     DATE       INIT  DESCRIPTION
+003100*     08/08/26   RWN   ORIGINAL PROGRAM.
+003200*     08/08/26   RWN   LINKED REG-DTL-COMMENT TO THE NEW
+003300*                      EXCEPTION-NOTES FILE.
+003400*     08/08/26   RWN   ADDED CHECKPOINT/RESTART SUPPORT.
+003500*     08/08/26   RWN   RESTART FAST-FORWARD AND THE EXCEPTION
+003600*                      NOTE KEY NOW ALSO MATCH ON REG-MST-MANAGER,
+003700*                      SINCE A REGION CAN CARRY MORE THAN ONE
+003800*                      MASTER RECORD.
+003900*     08/08/26   RWN   DROPPED THE UNUSED WS-CURR-YYYY-R
+004000*                      REDEFINES LEFT OVER FROM THE 4-DIGIT
+004100*                      YEAR WIDENING.
+004150*     08/09/26   RWN   WIDENED WS-DETAIL-TOTAL TO PIC 9(06)V99 -
+004160*                      REG-MST-SALARY AND REG-MST-COMM CAN
+004170*                      TOGETHER RUN AS HIGH AS 109999.98, A
+004180*                      SIXTH INTEGER DIGIT THAT THE OLD
+004190*                      9(05)V99 FIELD WOULD HAVE TRUNCATED.
+004200****************************************************************
+004300 IDENTIFICATION DIVISION.
+004400 PROGRAM-ID.    REGSALE1.
+004500 AUTHOR.        R W NUESSE.
+004600 INSTALLATION.  PAYROLL SYSTEMS - REPORTING GROUP.
+004700 DATE-WRITTEN.  08/08/2026.
+004800 DATE-COMPILED.
+004900
+005000 ENVIRONMENT DIVISION.
+005100 CONFIGURATION SECTION.
+005200 SPECIAL-NAMES.
+005300     C01 IS TO-TOP-OF-PAGE.
+005400
+005500 INPUT-OUTPUT SECTION.
+005600 FILE-CONTROL.
+005700     SELECT REGION-MASTER   ASSIGN TO REGMSTR
+005800            ORGANIZATION IS LINE SEQUENTIAL.
+005900     SELECT EXCEPTION-NOTES  ASSIGN TO EXCNOTE
+006000            ORGANIZATION IS INDEXED
+006100            ACCESS MODE IS DYNAMIC
+006200            RECORD KEY IS EXC-NOTE-KEY
+006300            FILE STATUS IS WS-EXC-FILE-STATUS.
+006400     SELECT CHECKPOINT-FILE  ASSIGN TO REGCKPT
+006500            ORGANIZATION IS LINE SEQUENTIAL
+006600            FILE STATUS IS WS-CKPT-FILE-STATUS.
+006700     SELECT REGION-REPORT   ASSIGN TO REGRPT
+006800            ORGANIZATION IS LINE SEQUENTIAL.
+006900
+007000 DATA DIVISION.
+007100 FILE SECTION.
+007200 FD  REGION-MASTER
+007300     LABEL RECORDS ARE STANDARD.
+007400     COPY regmst.
+007500
+007600 FD  EXCEPTION-NOTES
+007700     LABEL RECORDS ARE STANDARD.
+007800     COPY excnote.
+007900
+008000 FD  CHECKPOINT-FILE
+008100     LABEL RECORDS ARE STANDARD.
+008200     COPY regckpt.
+008300
+008400 FD  REGION-REPORT
+008500     LABEL RECORDS ARE STANDARD.
+008600 01  REGION-REPORT-LINE          PIC X(103).
+008700
+008800 WORKING-STORAGE SECTION.
+008900 77  WS-LINES-PER-PAGE           PIC 9(02) COMP  VALUE 45.
+009000 77  WS-LINE-COUNT               PIC 9(02) COMP  VALUE 99.
+009100 77  WS-PAGE-COUNT               PIC 9(03) COMP  VALUE ZERO.
+009200 77  WS-FIRST-RECORD-SW          PIC X(01)       VALUE 'Y'.
+009300     88  WS-FIRST-RECORD                         VALUE 'Y'.
+009400 77  WS-EOF-SWITCH               PIC X(01)       VALUE 'N'.
+009500     88  WS-END-OF-FILE                          VALUE 'Y'.
+009600 77  WS-EXC-FILE-STATUS          PIC X(02)       VALUE SPACES.
+009700     88  WS-EXC-KEY-FOUND                        VALUE '00'.
+009800     88  WS-EXC-KEY-NOT-FOUND                    VALUE '23'.
+009900 77  WS-RESTART-SW               PIC X(01)       VALUE 'N'.
+010000     88  WS-RESTARTING                            VALUE 'Y'.
+010100 77  WS-CKPT-FILE-STATUS         PIC X(02)       VALUE SPACES.
+010200     88  WS-CKPT-FILE-FOUND                       VALUE '00'.
+010300 77  WS-CKPT-INTERVAL            PIC 9(02) COMP  VALUE 10.
+010400 77  WS-CKPT-COUNTER             PIC 9(02) COMP  VALUE ZERO.
+010500
+010600 01  WS-CURRENT-DATE.
+010700     05  WS-CURR-YYYY            PIC 9(04).
+010800     05  WS-CURR-MM              PIC 9(02).
+010900     05  WS-CURR-DD              PIC 9(02).
+011000
+011100 01  WS-ACCUMULATORS.
+011200     05  WS-MGMT-GRAND-TOTAL     PIC 9(07)V99   COMP-3 VALUE ZERO.
+011300     05  WS-DETAIL-TOTAL         PIC 9(06)V99   COMP-3 VALUE ZERO.
+011400
+011500     COPY rptfile.
+011600
+011700 PROCEDURE DIVISION.
+011800
+011900 0000-MAINLINE.
+012000     PERFORM 1000-INITIALIZE
+012100         THRU 1000-INITIALIZE-EXIT.
+012200     PERFORM 2000-PROCESS-REGION
+012300         THRU 2000-PROCESS-REGION-EXIT
+012400         UNTIL WS-END-OF-FILE.
+012500     PERFORM 8000-FINALIZE
+012600         THRU 8000-FINALIZE-EXIT.
+012700     PERFORM 9999-EXIT
+012800         THRU 9999-EXIT-EXIT.
+012900     STOP RUN.
+013000
+013100*----------------------------------------------------------
+013200*    INITIALIZATION - OPEN FILES, PRIME THE READ, BUILD DATE.
+013300*----------------------------------------------------------
+013400 1000-INITIALIZE.
+013500     PERFORM 1100-CHECK-FOR-RESTART
+013600         THRU 1100-CHECK-FOR-RESTART-EXIT.
+013700     IF WS-RESTARTING
+013800         OPEN INPUT  REGION-MASTER
+013900         OPEN I-O    EXCEPTION-NOTES
+014000         OPEN EXTEND REGION-REPORT
+014100         MOVE CKPT-RUN-YYYY       TO WS-CURR-YYYY
+014200         MOVE CKPT-RUN-MM         TO WS-CURR-MM
+014300         MOVE CKPT-RUN-DD         TO WS-CURR-DD
+014400         MOVE CKPT-PAGE-COUNT     TO WS-PAGE-COUNT
+014500         MOVE CKPT-LINE-COUNT     TO WS-LINE-COUNT
+014600         MOVE CKPT-GRAND-TOTAL    TO WS-MGMT-GRAND-TOTAL
+014700         MOVE 'N'                 TO WS-FIRST-RECORD-SW
+014800         PERFORM 1200-SKIP-TO-RESTART-POINT
+014900             THRU 1200-SKIP-TO-RESTART-POINT-EXIT
+015000     ELSE
+015100         OPEN INPUT  REGION-MASTER
+015200         OPEN I-O    EXCEPTION-NOTES
+015300         OPEN OUTPUT REGION-REPORT
+015400         ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+015500         PERFORM 2100-READ-REGION
+015600             THRU 2100-READ-REGION-EXIT
+015700     END-IF.
+015800     MOVE WS-CURR-MM   TO REG-RUN-MONTH.
+015900     MOVE WS-CURR-DD   TO REG-RUN-DAY.
+016000     MOVE WS-CURR-YYYY TO REG-RUN-YEAR.
+016100 1000-INITIALIZE-EXIT.
+016200     EXIT.
+016300
+016400*----------------------------------------------------------
+016500*    CHECK FOR AN IN-PROGRESS CHECKPOINT FROM A PRIOR RUN
+016600*    THAT WAS INTERRUPTED BEFORE COMPLETION.
+016700*----------------------------------------------------------
+016800 1100-CHECK-FOR-RESTART.
+016900     MOVE 'N' TO WS-RESTART-SW.
+017000     OPEN INPUT CHECKPOINT-FILE.
+017100     IF WS-CKPT-FILE-FOUND
+017200         READ CHECKPOINT-FILE
+017300             AT END
+017400                 CONTINUE
+017500         END-READ
+017600         IF CKPT-IN-PROGRESS
+017700             SET WS-RESTARTING TO TRUE
+017800         END-IF
+017900         CLOSE CHECKPOINT-FILE
+018000     END-IF.
+018100 1100-CHECK-FOR-RESTART-EXIT.
+018200     EXIT.
+018300
+018400*----------------------------------------------------------
+018500*    FAST-FORWARD THE MASTER FILE PAST THE LAST REGION
+018600*    REPORTED BEFORE THE INTERRUPTION, SO PROCESSING PICKS
+018700*    UP WITH THE NEXT UNREPORTED RECORD.
+018800*----------------------------------------------------------
+018900 1200-SKIP-TO-RESTART-POINT.
+019000     PERFORM 2100-READ-REGION
+019100         THRU 2100-READ-REGION-EXIT.
+019200     PERFORM 2100-READ-REGION
+019300         THRU 2100-READ-REGION-EXIT
+019400         UNTIL WS-END-OF-FILE
+019500            OR (REG-MST-REGION  = CKPT-LAST-REGION
+019600            AND REG-MST-MANAGER = CKPT-LAST-MANAGER).
+019700     IF NOT WS-END-OF-FILE
+019800         PERFORM 2100-READ-REGION
+019900             THRU 2100-READ-REGION-EXIT
+020000     END-IF.
+020100 1200-SKIP-TO-RESTART-POINT-EXIT.
+020200     EXIT.
+020300
+020400*----------------------------------------------------------
+020500*    MAIN PROCESSING LOOP - ONE DETAIL LINE PER MASTER RECORD.
+020600*----------------------------------------------------------
+020700 2000-PROCESS-REGION.
+020800     IF WS-LINE-COUNT + 3 > WS-LINES-PER-PAGE
+020900         PERFORM 3000-WRITE-HEADINGS
+021000             THRU 3000-WRITE-HEADINGS-EXIT
+021100     END-IF.
+021200     PERFORM 4000-BUILD-DETAIL
+021300         THRU 4000-BUILD-DETAIL-EXIT.
+021400     ADD 1 TO WS-CKPT-COUNTER.
+021500     IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+021600         PERFORM 5000-WRITE-CHECKPOINT
+021700             THRU 5000-WRITE-CHECKPOINT-EXIT
+021800         MOVE ZERO TO WS-CKPT-COUNTER
+021900     END-IF.
+022000     PERFORM 2100-READ-REGION
+022100         THRU 2100-READ-REGION-EXIT.
+022200 2000-PROCESS-REGION-EXIT.
+022300     EXIT.
+022400
+022500 2100-READ-REGION.
+022600     READ REGION-MASTER
+022700         AT END
+022800             SET WS-END-OF-FILE TO TRUE
+022900     END-READ.
+023000 2100-READ-REGION-EXIT.
+023100     EXIT.
+023200
+023300*----------------------------------------------------------
+023400*    PAGE HEADINGS.
+023500*----------------------------------------------------------
+023600 3000-WRITE-HEADINGS.
+023700     ADD 1 TO WS-PAGE-COUNT.
+023800     MOVE WS-PAGE-COUNT TO REG-PAGE.
+023900     IF WS-FIRST-RECORD
+024000         WRITE REGION-REPORT-LINE FROM REGION-HDR1
+024100         SET WS-FIRST-RECORD-SW TO 'N'
+024200     ELSE
+024300         WRITE REGION-REPORT-LINE FROM REGION-HDR1
+024400             AFTER ADVANCING PAGE
+024500     END-IF.
+024600     WRITE REGION-REPORT-LINE FROM REGION-HDR2
+024700         AFTER ADVANCING 1 LINE.
+024800     MOVE 2 TO WS-LINE-COUNT.
+024900 3000-WRITE-HEADINGS-EXIT.
+025000     EXIT.
+025100
+025200*----------------------------------------------------------
+025300*    BUILD AND WRITE ONE REGION-DETAIL LINE.
+025400*----------------------------------------------------------
+025500 4000-BUILD-DETAIL.
+025600     MOVE SPACES              TO REGION-DETAIL.
+025700     MOVE REG-MST-MANAGER     TO REG-DTL-MANAGER.
+025800     MOVE REG-MST-REGION      TO REG-DTL-REGION.
+025900     MOVE REG-MST-SALES       TO REG-DTL-SALES.
+026000     MOVE REG-MST-SALARY      TO REG-DTL-SALARY.
+026100     MOVE REG-MST-COMM        TO REG-DTL-COMM.
+026200     COMPUTE WS-DETAIL-TOTAL =
+026300         REG-MST-SALARY + REG-MST-COMM.
+026400     MOVE WS-DETAIL-TOTAL     TO REG-DTL-TOTAL.
+026500     MOVE REG-MST-COMMENT     TO REG-DTL-COMMENT.
+026600     IF REG-MST-COMMENT NOT = SPACES
+026700         PERFORM 4500-WRITE-EXCEPTION-NOTE
+026800             THRU 4500-WRITE-EXCEPTION-NOTE-EXIT
+026900     END-IF.
+027000     ADD WS-DETAIL-TOTAL TO WS-MGMT-GRAND-TOTAL.
+027100     WRITE REGION-REPORT-LINE FROM REGION-DETAIL
+027200         AFTER ADVANCING 1 LINE.
+027300     ADD 1 TO WS-LINE-COUNT.
+027400 4000-BUILD-DETAIL-EXIT.
+027500     EXIT.
+027600
+027700*----------------------------------------------------------
+027800*    WRITE THE MASTER'S FREE-TEXT REMARK TO THE EXCEPTION
+027900*    NOTES FILE, KEYED BY REGION AND RUN DATE, FOR PICKUP BY
+028000*    THE REGAUDIT AUDIT TRAIL REPORT.
+028100*----------------------------------------------------------
+028200 4500-WRITE-EXCEPTION-NOTE.
+028300     MOVE SPACES              TO EXC-NOTE-KEY.
+028400     MOVE REG-MST-REGION      TO EXC-NOTE-REGION.
+028500     MOVE REG-MST-MANAGER     TO EXC-NOTE-MANAGER.
+028600     MOVE WS-CURR-YYYY        TO EXC-NOTE-RUN-YYYY.
+028700     MOVE WS-CURR-MM          TO EXC-NOTE-RUN-MM.
+028800     MOVE WS-CURR-DD          TO EXC-NOTE-RUN-DD.
+028900     MOVE REG-MST-COMMENT     TO EXC-NOTE-TEXT.
+029000     READ EXCEPTION-NOTES
+029100         INVALID KEY
+029200             CONTINUE
+029300     END-READ.
+029400     IF WS-EXC-KEY-NOT-FOUND
+029500         WRITE EXCEPTION-NOTE-RECORD
+029600     ELSE
+029700         REWRITE EXCEPTION-NOTE-RECORD
+029800     END-IF.
+029900 4500-WRITE-EXCEPTION-NOTE-EXIT.
+030000     EXIT.
+030100
+030200*----------------------------------------------------------
+030300*    WRITE OR REWRITE THE CHECKPOINT RECORD WITH THE LAST
+030400*    REGION REPORTED AND THE CURRENT PAGE/LINE COUNTS.
+030500*----------------------------------------------------------
+030600 5000-WRITE-CHECKPOINT.
+030700     MOVE 'I'                 TO CKPT-STATUS-SW.
+030800     MOVE WS-CURR-YYYY        TO CKPT-RUN-YYYY.
+030900     MOVE WS-CURR-MM          TO CKPT-RUN-MM.
+031000     MOVE WS-CURR-DD          TO CKPT-RUN-DD.
+031100     MOVE REG-MST-REGION      TO CKPT-LAST-REGION.
+031200     MOVE REG-MST-MANAGER     TO CKPT-LAST-MANAGER.
+031300     MOVE WS-PAGE-COUNT       TO CKPT-PAGE-COUNT.
+031400     MOVE WS-LINE-COUNT       TO CKPT-LINE-COUNT.
+031500     MOVE WS-MGMT-GRAND-TOTAL TO CKPT-GRAND-TOTAL.
+031600     OPEN OUTPUT CHECKPOINT-FILE.
+031700     WRITE REG-CHECKPOINT-RECORD.
+031800     CLOSE CHECKPOINT-FILE.
+031900 5000-WRITE-CHECKPOINT-EXIT.
+032000     EXIT.
+032100
+032200*----------------------------------------------------------
+032300*    FINAL TOTALS AND FILE CLOSE.
+032400*----------------------------------------------------------
+032500 8000-FINALIZE.
+032600     MOVE WS-MGMT-GRAND-TOTAL TO MGMT-GRAND-TOTAL.
+032700     WRITE REGION-REPORT-LINE FROM MGMT-TOTAL-DTL
+032800         AFTER ADVANCING 2 LINES.
+032900     MOVE 'C'                 TO CKPT-STATUS-SW.
+033000     MOVE WS-CURR-YYYY        TO CKPT-RUN-YYYY.
+033100     MOVE WS-CURR-MM          TO CKPT-RUN-MM.
+033200     MOVE WS-CURR-DD          TO CKPT-RUN-DD.
+033300     MOVE SPACES              TO CKPT-LAST-REGION
+033400                                 CKPT-LAST-MANAGER.
+033500     MOVE WS-PAGE-COUNT       TO CKPT-PAGE-COUNT.
+033600     MOVE WS-LINE-COUNT       TO CKPT-LINE-COUNT.
+033700     MOVE WS-MGMT-GRAND-TOTAL TO CKPT-GRAND-TOTAL.
+033800     OPEN OUTPUT CHECKPOINT-FILE.
+033900     WRITE REG-CHECKPOINT-RECORD.
+034000     CLOSE CHECKPOINT-FILE.
+034100     CLOSE REGION-MASTER
+034200           EXCEPTION-NOTES
+034300           REGION-REPORT.
+034400 8000-FINALIZE-EXIT.
+034500     EXIT.
+034600
+034700 9999-EXIT.
+034800     CONTINUE.
+034900 9999-EXIT-EXIT.
+035000     EXIT.
