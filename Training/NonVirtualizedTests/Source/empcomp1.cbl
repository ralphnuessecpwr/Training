@@ -0,0 +1,345 @@
+000100****************************************************************
+000200*
+000300* PROGRAM-ID.  EMPCOMP1.
+000400* AUTHOR.      R W NUESSE.
+000500* INSTALLATION. PAYROLL SYSTEMS - REPORTING GROUP.
+000600* DATE-WRITTEN. 08/08/2026.
+000700* DATE-COMPILED.
+000800*
+000900* REMARKS.
+001000*     READS THE EMPLOYEE MASTER FILE AND PRODUCES THE
+001100*     EMPLOYEE COMPENSATION REPORT (EMPLOYEE-HDR1/HDR2/HDR3,
+001200*     EMPLOYEE-DTL AND EMP-TOTAL-DTL FROM RPTFILE).  INPUT IS
+001300*     ASSUMED PRESORTED BY EMP-MST-REGION WITHIN THE MASTER
+001400*     FILE.
+001500*
+001600*     A CHECKPOINT RECORD IS WRITTEN PERIODICALLY AS THE
+001700*     MASTER FILE IS PROCESSED, CARRYING THE LAST EMPLOYEE
+001800*     REPORTED AND THE CURRENT EMP-PAGE/LINE COUNTS.  IF A
+001900*     PRIOR RUN LEFT AN IN-PROGRESS CHECKPOINT, THIS RUN
+002000*     RESTARTS THE REPORT FROM THAT POINT INSTEAD OF FROM
+002100*     THE TOP OF THE MASTER FILE.
+002200*
+002300*     A FLAT EXTRACT RECORD IS WRITTEN ALONGSIDE EACH PRINTED
+002400*     DETAIL LINE, CARRYING THE NAME, REGION, WAGES, OVERTIME,
+002500*     COMMISSION AND TOTAL IN MACHINE-READABLE FORM FOR THE
+002600*     DOWNSTREAM PAYROLL INTERFACE TO PICK UP.
+002700*
+002800*     MODIFICATION HISTORY.
+002900*     ------------------------------------------------------
+003000*     DATE       INIT  DESCRIPTION
+003100*     08/08/26   RWN   ORIGINAL PROGRAM.
+003200*     08/08/26   RWN   ADDED CHECKPOINT/RESTART SUPPORT.
+003300*     08/08/26   RWN   ADDED PAYROLL INTERFACE EXTRACT FILE.
+003400*     08/08/26   RWN   OPENED THE EXTRACT FILE ON BOTH RESTART
+003500*                      AND NORMAL-RUN PATHS; RESTART FAST-FORWARD
+003600*                      NOW MATCHES ON EMP-MST-ID.
+003700*     08/08/26   RWN   DROPPED THE UNUSED WS-CURR-YYYY-R
+003800*                      REDEFINES LEFT OVER FROM THE 4-DIGIT
+003900*                      YEAR WIDENING.
+003950*     08/09/26   RWN   WIDENED WS-DETAIL-TOTAL TO PIC 9(06)V99 -
+003960*                      WAGES, OT AND COMM CAN EACH RUN UP TO
+003970*                      99999.99, SO THEIR SUM CAN CARRY A SIXTH
+003980*                      INTEGER DIGIT THAT THE OLD 9(05)V99 FIELD
+003990*                      WOULD HAVE TRUNCATED.
+004000****************************************************************
+004100 IDENTIFICATION DIVISION.
+004200 PROGRAM-ID.    EMPCOMP1.
+004300 AUTHOR.        R W NUESSE.
+004400 INSTALLATION.  PAYROLL SYSTEMS - REPORTING GROUP.
+004500 DATE-WRITTEN.  08/08/2026.
+004600 DATE-COMPILED.
+004700 ENVIRONMENT DIVISION.
+004800 CONFIGURATION SECTION.
+004900 SPECIAL-NAMES.
+005000     C01 IS TO-TOP-OF-PAGE.
+005100 INPUT-OUTPUT SECTION.
+005200 FILE-CONTROL.
+005300     SELECT EMPLOYEE-MASTER  ASSIGN TO EMPMSTR
+005400            ORGANIZATION IS LINE SEQUENTIAL.
+005500     SELECT CHECKPOINT-FILE  ASSIGN TO EMPCKPT
+005600            ORGANIZATION IS LINE SEQUENTIAL
+005700            FILE STATUS IS WS-CKPT-FILE-STATUS.
+005800     SELECT EMPLOYEE-EXTRACT  ASSIGN TO EMPXTR
+005900            ORGANIZATION IS LINE SEQUENTIAL.
+006000     SELECT EMPLOYEE-REPORT  ASSIGN TO EMPRPT
+006100            ORGANIZATION IS LINE SEQUENTIAL.
+006200 DATA DIVISION.
+006300 FILE SECTION.
+006400 FD  EMPLOYEE-MASTER
+006500     LABEL RECORDS ARE STANDARD.
+006600     COPY empmst.
+006700 FD  EMPLOYEE-REPORT
+006800     LABEL RECORDS ARE STANDARD.
+006900 01  EMPLOYEE-REPORT-LINE        PIC X(100).
+007000 FD  CHECKPOINT-FILE
+007100     LABEL RECORDS ARE STANDARD.
+007200     COPY empckpt.
+007300 FD  EMPLOYEE-EXTRACT
+007400     LABEL RECORDS ARE STANDARD.
+007500     COPY empxtr.
+007600 WORKING-STORAGE SECTION.
+007700 77  WS-LINES-PER-PAGE           PIC 9(02) COMP  VALUE 45.
+007800 77  WS-LINE-COUNT               PIC 9(02) COMP  VALUE 99.
+007900 77  WS-PAGE-COUNT               PIC 9(03) COMP  VALUE ZERO.
+008000 77  WS-EOF-SWITCH               PIC X(01)       VALUE 'N'.
+008100     88  WS-END-OF-FILE                          VALUE 'Y'.
+008200 77  WS-FIRST-RECORD-SW          PIC X(01)       VALUE 'Y'.
+008300     88  WS-FIRST-RECORD                         VALUE 'Y'.
+008400 77  WS-RESTART-SW               PIC X(01)       VALUE 'N'.
+008500     88  WS-RESTARTING                            VALUE 'Y'.
+008600 77  WS-CKPT-FILE-STATUS         PIC X(02)       VALUE SPACES.
+008700     88  WS-CKPT-FILE-FOUND                       VALUE '00'.
+008800 77  WS-CKPT-INTERVAL            PIC 9(02) COMP  VALUE 10.
+008900 77  WS-CKPT-COUNTER             PIC 9(02) COMP  VALUE ZERO.
+009000 01  WS-CURRENT-DATE.
+009100     05  WS-CURR-YYYY            PIC 9(04).
+009200     05  WS-CURR-MM              PIC 9(02).
+009300     05  WS-CURR-DD              PIC 9(02).
+009400 01  WS-ACCUMULATORS.
+009500     05  WS-EMP-GRAND-TOTAL      PIC 9(07)V99   COMP-3 VALUE ZERO.
+009600     05  WS-DETAIL-TOTAL         PIC 9(06)V99   COMP-3 VALUE ZERO.
+009700     COPY rptfile.
+009800     COPY emptype.
+009900
+010000 PROCEDURE DIVISION.
+010100 0000-MAINLINE.
+010200     PERFORM 1000-INITIALIZE
+010300         THRU 1000-INITIALIZE-EXIT.
+010400     PERFORM 2000-PROCESS-EMPLOYEE
+010500         THRU 2000-PROCESS-EMPLOYEE-EXIT
+010600         UNTIL WS-END-OF-FILE.
+010700     PERFORM 8000-FINALIZE
+010800         THRU 8000-FINALIZE-EXIT.
+010900     PERFORM 9999-EXIT
+011000         THRU 9999-EXIT-EXIT.
+011100     STOP RUN.
+011200*----------------------------------------------------------
+011300*    INITIALIZATION - OPEN FILES, PRIME THE READ, BUILD DATE.
+011400*----------------------------------------------------------
+011500 1000-INITIALIZE.
+011600     PERFORM 1100-CHECK-FOR-RESTART
+011700         THRU 1100-CHECK-FOR-RESTART-EXIT.
+011800     IF WS-RESTARTING
+011900         OPEN INPUT  EMPLOYEE-MASTER
+012000         OPEN EXTEND EMPLOYEE-REPORT
+012100         OPEN EXTEND EMPLOYEE-EXTRACT
+012200         MOVE CKPT-RUN-YYYY       TO WS-CURR-YYYY
+012300         MOVE CKPT-RUN-MM         TO WS-CURR-MM
+012400         MOVE CKPT-RUN-DD         TO WS-CURR-DD
+012500         MOVE CKPT-PAGE-COUNT     TO WS-PAGE-COUNT
+012600         MOVE CKPT-LINE-COUNT     TO WS-LINE-COUNT
+012700         MOVE CKPT-GRAND-TOTAL    TO WS-EMP-GRAND-TOTAL
+012800         MOVE 'N'                 TO WS-FIRST-RECORD-SW
+012900         PERFORM 1200-SKIP-TO-RESTART-POINT
+013000             THRU 1200-SKIP-TO-RESTART-POINT-EXIT
+013100     ELSE
+013200         OPEN INPUT  EMPLOYEE-MASTER
+013300         OPEN OUTPUT EMPLOYEE-REPORT
+013400         OPEN OUTPUT EMPLOYEE-EXTRACT
+013500         ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+013600         PERFORM 2100-READ-EMPLOYEE
+013700             THRU 2100-READ-EMPLOYEE-EXIT
+013800     END-IF.
+013900     MOVE WS-CURR-MM   TO EMP-RUN-MM.
+014000     MOVE WS-CURR-DD   TO EMP-RUN-DD.
+014100     MOVE WS-CURR-YYYY TO EMP-RUN-YY.
+014200 1000-INITIALIZE-EXIT.
+014300     EXIT.
+014400
+014500*----------------------------------------------------------
+014600*    CHECK FOR AN IN-PROGRESS CHECKPOINT FROM A PRIOR RUN
+014700*    THAT WAS INTERRUPTED BEFORE COMPLETION.
+014800*----------------------------------------------------------
+014900 1100-CHECK-FOR-RESTART.
+015000     MOVE 'N' TO WS-RESTART-SW.
+015100     OPEN INPUT CHECKPOINT-FILE.
+015200     IF WS-CKPT-FILE-FOUND
+015300         READ CHECKPOINT-FILE
+015400             AT END
+015500                 CONTINUE
+015600         END-READ
+015700         IF CKPT-IN-PROGRESS
+015800             SET WS-RESTARTING TO TRUE
+015900         END-IF
+016000         CLOSE CHECKPOINT-FILE
+016100     END-IF.
+016200 1100-CHECK-FOR-RESTART-EXIT.
+016300     EXIT.
+016400
+016500*----------------------------------------------------------
+016600*    FAST-FORWARD THE MASTER FILE PAST THE LAST EMPLOYEE
+016700*    REPORTED BEFORE THE INTERRUPTION, SO PROCESSING PICKS
+016800*    UP WITH THE NEXT UNREPORTED RECORD.
+016900*----------------------------------------------------------
+017000 1200-SKIP-TO-RESTART-POINT.
+017100     PERFORM 2100-READ-EMPLOYEE
+017200         THRU 2100-READ-EMPLOYEE-EXIT.
+017300     PERFORM 2100-READ-EMPLOYEE
+017400         THRU 2100-READ-EMPLOYEE-EXIT
+017500         UNTIL WS-END-OF-FILE
+017600            OR (EMP-MST-REGION = CKPT-LAST-REGION
+017700            AND EMP-MST-ID     = CKPT-LAST-ID).
+017800     IF NOT WS-END-OF-FILE
+017900         PERFORM 2100-READ-EMPLOYEE
+018000             THRU 2100-READ-EMPLOYEE-EXIT
+018100     END-IF.
+018200 1200-SKIP-TO-RESTART-POINT-EXIT.
+018300     EXIT.
+018400
+018500*----------------------------------------------------------
+018600*    MAIN PROCESSING LOOP - ONE DETAIL LINE PER MASTER RECORD.
+018700*----------------------------------------------------------
+018800 2000-PROCESS-EMPLOYEE.
+018900     IF WS-LINE-COUNT + 3 > WS-LINES-PER-PAGE
+019000         PERFORM 3000-WRITE-HEADINGS
+019100             THRU 3000-WRITE-HEADINGS-EXIT
+019200     END-IF.
+019300     PERFORM 4000-BUILD-DETAIL
+019400         THRU 4000-BUILD-DETAIL-EXIT.
+019500     ADD 1 TO WS-CKPT-COUNTER.
+019600     IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+019700         PERFORM 5000-WRITE-CHECKPOINT
+019800             THRU 5000-WRITE-CHECKPOINT-EXIT
+019900         MOVE ZERO TO WS-CKPT-COUNTER
+020000     END-IF.
+020100     PERFORM 2100-READ-EMPLOYEE
+020200         THRU 2100-READ-EMPLOYEE-EXIT.
+020300 2000-PROCESS-EMPLOYEE-EXIT.
+020400     EXIT.
+020500 2100-READ-EMPLOYEE.
+020600     READ EMPLOYEE-MASTER
+020700         AT END
+020800             SET WS-END-OF-FILE TO TRUE
+020900     END-READ.
+021000 2100-READ-EMPLOYEE-EXIT.
+021100     EXIT.
+021200*----------------------------------------------------------
+021300*    PAGE HEADINGS.
+021400*----------------------------------------------------------
+021500 3000-WRITE-HEADINGS.
+021600     ADD 1 TO WS-PAGE-COUNT.
+021700     MOVE WS-PAGE-COUNT TO EMP-PAGE.
+021800     IF WS-FIRST-RECORD
+021900         WRITE EMPLOYEE-REPORT-LINE FROM EMPLOYEE-HDR1
+022000         SET WS-FIRST-RECORD-SW TO 'N'
+022100     ELSE
+022200         WRITE EMPLOYEE-REPORT-LINE FROM EMPLOYEE-HDR1
+022300             AFTER ADVANCING PAGE
+022400     END-IF.
+022500     WRITE EMPLOYEE-REPORT-LINE FROM EMPLOYEE-HDR2
+022600         AFTER ADVANCING 1 LINE.
+022700     WRITE EMPLOYEE-REPORT-LINE FROM EMPLOYEE-HDR3
+022800         AFTER ADVANCING 1 LINE.
+022900     MOVE 3 TO WS-LINE-COUNT.
+023000 3000-WRITE-HEADINGS-EXIT.
+023100     EXIT.
+023200*----------------------------------------------------------
+023300*    BUILD AND WRITE ONE EMPLOYEE-DTL LINE.
+023400*----------------------------------------------------------
+023500 4000-BUILD-DETAIL.
+023600     MOVE SPACES             TO EMPLOYEE-DTL.
+023700     MOVE EMP-MST-ID         TO EMP-DTL-ID.
+023800     MOVE EMP-MST-NAME       TO EMP-DTL-NAME.
+023900     MOVE EMP-MST-REGION     TO EMP-DTL-REGION.
+024000     MOVE EMP-MST-TYPE       TO EMP-DTL-TYPE.
+024100     PERFORM 4200-TRANSLATE-TYPE
+024200         THRU 4200-TRANSLATE-TYPE-EXIT.
+024300     MOVE EMP-MST-HIRE-MM    TO EMP-DTL-HIRE-MM.
+024400     MOVE EMP-MST-HIRE-DD    TO EMP-DTL-HIRE-DD.
+024500     MOVE EMP-MST-HIRE-YY    TO EMP-DTL-HIRE-YY.
+024600     COMPUTE EMP-DTL-YRS-OF-SERVICE =
+024700         WS-CURR-YYYY - EMP-DTL-HIRE-YY.
+024800     MOVE EMP-MST-WAGES      TO EMP-DTL-WAGES.
+024900     MOVE EMP-MST-OT         TO EMP-DTL-OT.
+025000     MOVE EMP-MST-COMM       TO EMP-DTL-COMM.
+025100     COMPUTE WS-DETAIL-TOTAL =
+025200         EMP-MST-WAGES + EMP-MST-OT + EMP-MST-COMM.
+025300     MOVE WS-DETAIL-TOTAL TO EMP-DTL-TOTAL.
+025400     ADD WS-DETAIL-TOTAL TO WS-EMP-GRAND-TOTAL.
+025500     WRITE EMPLOYEE-REPORT-LINE FROM EMPLOYEE-DTL
+025600         AFTER ADVANCING 1 LINE.
+025700     ADD 1 TO WS-LINE-COUNT.
+025800     PERFORM 4600-WRITE-EXTRACT
+025900         THRU 4600-WRITE-EXTRACT-EXIT.
+026000 4000-BUILD-DETAIL-EXIT.
+026100     EXIT.
+026200*----------------------------------------------------------
+026300*    TRANSLATE EMP-DTL-TYPE INTO ITS FULL DESCRIPTION USING
+026400*    THE EMP-TYPE-TABLE LOOKUP TABLE.
+026500*----------------------------------------------------------
+026600 4200-TRANSLATE-TYPE.
+026700     SET EMP-TYPE-IDX TO 1.
+026800     SEARCH EMP-TYPE-ENTRY
+026900         AT END
+027000             MOVE EMP-TYPE-DESC-UNKNOWN TO EMP-DTL-TYPE-DESC
+027100         WHEN EMP-TYPE-CODE (EMP-TYPE-IDX) = EMP-DTL-TYPE
+027200             MOVE EMP-TYPE-DESC (EMP-TYPE-IDX)
+027300                 TO EMP-DTL-TYPE-DESC
+027400     END-SEARCH.
+027500 4200-TRANSLATE-TYPE-EXIT.
+027600     EXIT.
+027700*----------------------------------------------------------
+027800*    BUILD AND WRITE ONE EMPLOYEE-EXTRACT-RECORD FOR THE
+027900*    PAYROLL INTERFACE.
+028000*----------------------------------------------------------
+028100 4600-WRITE-EXTRACT.
+028200     MOVE SPACES          TO EMPLOYEE-EXTRACT-RECORD.
+028300     MOVE EMP-DTL-NAME    TO EXTR-NAME.
+028400     MOVE EMP-DTL-REGION  TO EXTR-REGION.
+028500     MOVE EMP-MST-WAGES   TO EXTR-WAGES.
+028600     MOVE EMP-MST-OT      TO EXTR-OT.
+028700     MOVE EMP-MST-COMM    TO EXTR-COMM.
+028800     MOVE WS-DETAIL-TOTAL TO EXTR-TOTAL.
+028900     WRITE EMPLOYEE-EXTRACT-RECORD.
+029000 4600-WRITE-EXTRACT-EXIT.
+029100     EXIT.
+029200*----------------------------------------------------------
+029300*    WRITE OR REWRITE THE CHECKPOINT RECORD WITH THE LAST
+029400*    EMPLOYEE REPORTED AND THE CURRENT PAGE/LINE COUNTS.
+029500*----------------------------------------------------------
+029600 5000-WRITE-CHECKPOINT.
+029700     MOVE 'I'                TO CKPT-STATUS-SW.
+029800     MOVE WS-CURR-YYYY       TO CKPT-RUN-YYYY.
+029900     MOVE WS-CURR-MM         TO CKPT-RUN-MM.
+030000     MOVE WS-CURR-DD         TO CKPT-RUN-DD.
+030100     MOVE EMP-MST-REGION     TO CKPT-LAST-REGION.
+030200     MOVE EMP-MST-NAME       TO CKPT-LAST-NAME.
+030300     MOVE EMP-MST-ID         TO CKPT-LAST-ID.
+030400     MOVE WS-PAGE-COUNT      TO CKPT-PAGE-COUNT.
+030500     MOVE WS-LINE-COUNT      TO CKPT-LINE-COUNT.
+030600     MOVE WS-EMP-GRAND-TOTAL TO CKPT-GRAND-TOTAL.
+030700     OPEN OUTPUT CHECKPOINT-FILE.
+030800     WRITE EMP-CHECKPOINT-RECORD.
+030900     CLOSE CHECKPOINT-FILE.
+031000 5000-WRITE-CHECKPOINT-EXIT.
+031100     EXIT.
+031200*----------------------------------------------------------
+031300*    FINAL TOTALS AND FILE CLOSE.
+031400*----------------------------------------------------------
+031500 8000-FINALIZE.
+031600     MOVE WS-EMP-GRAND-TOTAL TO EMP-GRAND-TOTAL.
+031700     WRITE EMPLOYEE-REPORT-LINE FROM EMP-TOTAL-DTL
+031800         AFTER ADVANCING 2 LINES.
+031900     MOVE 'C'                TO CKPT-STATUS-SW.
+032000     MOVE WS-CURR-YYYY       TO CKPT-RUN-YYYY.
+032100     MOVE WS-CURR-MM         TO CKPT-RUN-MM.
+032200     MOVE WS-CURR-DD         TO CKPT-RUN-DD.
+032300     MOVE SPACES             TO CKPT-LAST-REGION
+032400                                CKPT-LAST-NAME
+032500                                CKPT-LAST-ID.
+032600     MOVE WS-PAGE-COUNT      TO CKPT-PAGE-COUNT.
+032700     MOVE WS-LINE-COUNT      TO CKPT-LINE-COUNT.
+032800     MOVE WS-EMP-GRAND-TOTAL TO CKPT-GRAND-TOTAL.
+032900     OPEN OUTPUT CHECKPOINT-FILE.
+033000     WRITE EMP-CHECKPOINT-RECORD.
+033100     CLOSE CHECKPOINT-FILE.
+033200     CLOSE EMPLOYEE-MASTER
+033300           EMPLOYEE-REPORT
+033400           EMPLOYEE-EXTRACT.
+033500 8000-FINALIZE-EXIT.
+033600     EXIT.
+033700 9999-EXIT.
+033800     CONTINUE.
+033900 9999-EXIT-EXIT.
+034000     EXIT.
