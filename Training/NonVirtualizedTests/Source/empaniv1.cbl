@@ -0,0 +1,235 @@
+000100****************************************************************
+000200*
+000300* PROGRAM-ID.  EMPANIV1.
+000400* AUTHOR.      R W NUESSE.
+000500* INSTALLATION. PAYROLL SYSTEMS - REPORTING GROUP.
+000600* DATE-WRITTEN. 08/08/2026.
+000700* DATE-COMPILED.
+000800*
+000900* REMARKS.
+001000*     READS THE EMPLOYEE MASTER FILE AND PRINTS THE SERVICE
+001100*     ANNIVERSARY MILESTONE REPORT, LISTING EVERY EMPLOYEE
+001200*     WHOSE HIRE MONTH MATCHES THE CURRENT RUN MONTH AND WHOSE
+001300*     YEARS OF SERVICE LANDS ON A 5/10/15/20-YEAR MILESTONE, SO
+001400*     HR CAN SEND RECOGNITION WITHOUT SCANNING EVERY
+001500*     COMPENSATION REPORT BY HAND.  GROUPED BY EMP-MST-REGION;
+001600*     INPUT IS ASSUMED PRESORTED BY REGION, AS EMPCOMP1 ASSUMES.
+001700*
+001800*     MODIFICATION HISTORY.
+001900*     ------------------------------------------------------
+002000*     DATE       INIT  DESCRIPTION
+002100*     08/08/26   RWN   ORIGINAL PROGRAM.
+002200*     08/08/26   RWN   REGION BANNER NOW PRINTS ONLY WHEN A
+002300*                      QUALIFYING EMPLOYEE IS FOUND IN THAT
+002400*                      REGION, NOT ON EVERY REGION CHANGE, SO A
+002500*                      REGION WITH NO MILESTONES DOESN'T GET AN
+002600*                      EMPTY BANNER.
+002700****************************************************************
+002800 IDENTIFICATION DIVISION.
+002900 PROGRAM-ID.    EMPANIV1.
+003000 AUTHOR.        R W NUESSE.
+003100 INSTALLATION.  PAYROLL SYSTEMS - REPORTING GROUP.
+003200 DATE-WRITTEN.  08/08/2026.
+003300 DATE-COMPILED.
+003400
+003500 ENVIRONMENT DIVISION.
+003600 CONFIGURATION SECTION.
+003700 SPECIAL-NAMES.
+003800     C01 IS TO-TOP-OF-PAGE.
+003900
+004000 INPUT-OUTPUT SECTION.
+004100 FILE-CONTROL.
+004200     SELECT EMPLOYEE-MASTER  ASSIGN TO EMPMSTR
+004300            ORGANIZATION IS LINE SEQUENTIAL.
+004400     SELECT ANIV-REPORT      ASSIGN TO ANIVRPT
+004500            ORGANIZATION IS LINE SEQUENTIAL.
+004600
+004700 DATA DIVISION.
+004800 FILE SECTION.
+004900 FD  EMPLOYEE-MASTER
+005000     LABEL RECORDS ARE STANDARD.
+005100     COPY empmst.
+005200
+005300 FD  ANIV-REPORT
+005400     LABEL RECORDS ARE STANDARD.
+005500 01  ANIV-REPORT-LINE            PIC X(80).
+005600
+005700 WORKING-STORAGE SECTION.
+005800 77  WS-LINES-PER-PAGE           PIC 9(02) COMP  VALUE 45.
+005900 77  WS-LINE-COUNT               PIC 9(02) COMP  VALUE 99.
+006000 77  WS-PAGE-COUNT               PIC 9(03) COMP  VALUE ZERO.
+006100 77  WS-FIRST-RECORD-SW          PIC X(01)       VALUE 'Y'.
+006200     88  WS-FIRST-RECORD                         VALUE 'Y'.
+006300 77  WS-EOF-SWITCH               PIC X(01)       VALUE 'N'.
+006400     88  WS-END-OF-FILE                           VALUE 'Y'.
+006500 77  WS-PREV-REGION              PIC X(05)       VALUE SPACES.
+006600 77  WS-MILESTONE-SW             PIC X(01)       VALUE 'N'.
+006700     88  WS-MILESTONE-HIT                         VALUE 'Y'.
+006800 77  WS-MILESTONE-COUNT          PIC 9(05) COMP  VALUE ZERO.
+006900 77  WS-YRS-OF-SERVICE           PIC 9(02).
+007000     88  WS-MILESTONE-YEAR           VALUES 05 10 15 20.
+007100
+007200 01  WS-CURRENT-DATE.
+007300     05  WS-CURR-YYYY            PIC 9(04).
+007400     05  WS-CURR-MM              PIC 9(02).
+007500     05  WS-CURR-DD              PIC 9(02).
+007600
+007700     COPY anivrpt.
+007800
+007900 PROCEDURE DIVISION.
+008000
+008100 0000-MAINLINE.
+008200     PERFORM 1000-INITIALIZE
+008300         THRU 1000-INITIALIZE-EXIT.
+008400     PERFORM 2000-PROCESS-EMPLOYEE
+008500         THRU 2000-PROCESS-EMPLOYEE-EXIT
+008600         UNTIL WS-END-OF-FILE.
+008700     PERFORM 8000-FINALIZE
+008800         THRU 8000-FINALIZE-EXIT.
+008900     PERFORM 9999-EXIT
+009000         THRU 9999-EXIT-EXIT.
+009100     STOP RUN.
+009200
+009300*----------------------------------------------------------
+009400*    INITIALIZATION - OPEN FILES, PRIME THE READ, BUILD DATE.
+009500*----------------------------------------------------------
+009600 1000-INITIALIZE.
+009700     OPEN INPUT  EMPLOYEE-MASTER.
+009800     OPEN OUTPUT ANIV-REPORT.
+009900     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+010000     PERFORM 2100-READ-EMPLOYEE
+010100         THRU 2100-READ-EMPLOYEE-EXIT.
+010200 1000-INITIALIZE-EXIT.
+010300     EXIT.
+010400
+010500*----------------------------------------------------------
+010600*    MAIN PROCESSING LOOP - ONE MASTER RECORD AT A TIME,
+010700*    GROUPED BY REGION.
+010800*----------------------------------------------------------
+010900 2000-PROCESS-EMPLOYEE.
+011000     PERFORM 4100-CHECK-MILESTONE
+011100         THRU 4100-CHECK-MILESTONE-EXIT.
+011200     IF WS-MILESTONE-HIT
+011300         PERFORM 4000-BUILD-DETAIL
+011400             THRU 4000-BUILD-DETAIL-EXIT
+011500     END-IF.
+011600     PERFORM 2100-READ-EMPLOYEE
+011700         THRU 2100-READ-EMPLOYEE-EXIT.
+011800 2000-PROCESS-EMPLOYEE-EXIT.
+011900     EXIT.
+012000
+012100 2100-READ-EMPLOYEE.
+012200     READ EMPLOYEE-MASTER
+012300         AT END
+012400             SET WS-END-OF-FILE TO TRUE
+012500     END-READ.
+012600 2100-READ-EMPLOYEE-EXIT.
+012700     EXIT.
+012800
+012900*----------------------------------------------------------
+013000*    PAGE HEADINGS.
+013100*----------------------------------------------------------
+013200 3000-WRITE-HEADINGS.
+013300     ADD 1 TO WS-PAGE-COUNT.
+013400     MOVE WS-PAGE-COUNT TO ANIV-PAGE.
+013500     MOVE WS-CURR-MM    TO ANIV-RUN-MM.
+013600     MOVE WS-CURR-DD    TO ANIV-RUN-DD.
+013700     MOVE WS-CURR-YYYY  TO ANIV-RUN-YYYY.
+013800     IF WS-FIRST-RECORD
+013900         WRITE ANIV-REPORT-LINE FROM ANIV-HDR1
+014000         SET WS-FIRST-RECORD-SW TO 'N'
+014100     ELSE
+014200         WRITE ANIV-REPORT-LINE FROM ANIV-HDR1
+014300             AFTER ADVANCING PAGE
+014400     END-IF.
+014500     WRITE ANIV-REPORT-LINE FROM ANIV-HDR2
+014600         AFTER ADVANCING 1 LINE.
+014700     MOVE 2 TO WS-LINE-COUNT.
+014800 3000-WRITE-HEADINGS-EXIT.
+014900     EXIT.
+015000
+015100*----------------------------------------------------------
+015200*    REGION BREAK HEADING - PRINTED EACH TIME EMP-MST-REGION
+015300*    CHANGES.
+015400*----------------------------------------------------------
+015500 3200-WRITE-REGION-HEADING.
+015600     IF WS-LINE-COUNT + 2 > WS-LINES-PER-PAGE
+015700         PERFORM 3000-WRITE-HEADINGS
+015800             THRU 3000-WRITE-HEADINGS-EXIT
+015900     END-IF.
+016000     MOVE EMP-MST-REGION TO WS-PREV-REGION.
+016100     MOVE SPACES         TO ANIV-REGION-HDR.
+016200     MOVE EMP-MST-REGION TO ANIV-REGION-HDR-REGION.
+016300     WRITE ANIV-REPORT-LINE FROM ANIV-REGION-HDR
+016400         AFTER ADVANCING 2 LINES.
+016500     ADD 2 TO WS-LINE-COUNT.
+016600 3200-WRITE-REGION-HEADING-EXIT.
+016700     EXIT.
+016800
+016900*----------------------------------------------------------
+017000*    DETERMINE WHETHER THIS EMPLOYEE'S HIRE MONTH MATCHES THE
+017100*    CURRENT RUN MONTH AND THEIR YEARS OF SERVICE LANDS ON A
+017200*    5/10/15/20-YEAR MILESTONE.
+017300*----------------------------------------------------------
+017400 4100-CHECK-MILESTONE.
+017500     MOVE 'N' TO WS-MILESTONE-SW.
+017600     IF EMP-MST-HIRE-MM = WS-CURR-MM
+017700         COMPUTE WS-YRS-OF-SERVICE =
+017800             WS-CURR-YYYY - EMP-MST-HIRE-YY
+017900         IF WS-MILESTONE-YEAR
+018000             SET WS-MILESTONE-HIT TO TRUE
+018100         END-IF
+018200     END-IF.
+018300 4100-CHECK-MILESTONE-EXIT.
+018400     EXIT.
+018500
+018600*----------------------------------------------------------
+018700*    BUILD AND WRITE ONE ANIV-DTL LINE.
+018800*----------------------------------------------------------
+018900 4000-BUILD-DETAIL.
+019000     IF EMP-MST-REGION NOT = WS-PREV-REGION
+019100         PERFORM 3200-WRITE-REGION-HEADING
+019200             THRU 3200-WRITE-REGION-HEADING-EXIT
+019300     ELSE
+019400         IF WS-LINE-COUNT + 1 > WS-LINES-PER-PAGE
+019500             PERFORM 3000-WRITE-HEADINGS
+019600                 THRU 3000-WRITE-HEADINGS-EXIT
+019700             PERFORM 3200-WRITE-REGION-HEADING
+019800                 THRU 3200-WRITE-REGION-HEADING-EXIT
+019900         END-IF
+020000     END-IF.
+020100     MOVE SPACES             TO ANIV-DTL.
+020200     MOVE EMP-MST-NAME       TO ANIV-DTL-NAME.
+020300     MOVE EMP-MST-HIRE-MM    TO ANIV-DTL-HIRE-MM.
+020400     MOVE EMP-MST-HIRE-DD    TO ANIV-DTL-HIRE-DD.
+020500     MOVE EMP-MST-HIRE-YY    TO ANIV-DTL-HIRE-YY.
+020600     MOVE WS-YRS-OF-SERVICE  TO ANIV-DTL-MILESTONE.
+020700     WRITE ANIV-REPORT-LINE FROM ANIV-DTL
+020800         AFTER ADVANCING 1 LINE.
+020900     ADD 1 TO WS-LINE-COUNT.
+021000     ADD 1 TO WS-MILESTONE-COUNT.
+021100 4000-BUILD-DETAIL-EXIT.
+021200     EXIT.
+021300
+021400*----------------------------------------------------------
+021500*    FINAL MESSAGE (IF NO MILESTONES WERE FOUND) AND FILE
+021600*    CLOSE.
+021700*----------------------------------------------------------
+021800 8000-FINALIZE.
+021900     IF WS-MILESTONE-COUNT = ZERO
+022000         IF WS-FIRST-RECORD
+022100             PERFORM 3000-WRITE-HEADINGS
+022200                 THRU 3000-WRITE-HEADINGS-EXIT
+022300         END-IF
+022400         WRITE ANIV-REPORT-LINE FROM ANIV-NONE-DTL
+022500             AFTER ADVANCING 1 LINE
+022600     END-IF.
+022700     CLOSE EMPLOYEE-MASTER
+022800           ANIV-REPORT.
+022900 8000-FINALIZE-EXIT.
+023000     EXIT.
+023100
+023200 9999-EXIT.
+023300     CONTINUE.
+023400 9999-EXIT-EXIT.
+023500     EXIT.
